@@ -0,0 +1,238 @@
+000010******************************************************************
+000020* Author:     D. Fennessy, Applications Programming
+000030* Date:
+000040* Purpose:    Reads the membership file and produces one invoice
+000050*             line per member, replacing the single scalar
+000060*             Fees/Members/TotalFees multiplication demo.
+000070* Tectonics: cobc
+000080******************************************************************
+000090 IDENTIFICATION DIVISION.
+000100 PROGRAM-ID. BILLING.
+000110 AUTHOR.     D. FENNESSY.
+000120 DATE-WRITTEN.
+
+000130******************************************************************
+000140* MODIFICATION HISTORY
+000150*   DATE        INIT  DESCRIPTION
+000160*   ----------  ----  ------------------------------------------
+000170*               DF    New program: reads MemberFile and extends
+000180*                     each member's fee by the units billed,
+000190*                     printing one invoice line per member and a
+000200*                     TotalFees control total, instead of the
+000210*                     single MULTIPLY Fees BY Members demo.
+000220*               DF    Checks MemberFile's open status and sets a
+000230*                     non-zero RETURN-CODE if it is missing
+000240*                     instead of printing an empty invoice;
+000250*                     changed STOP RUN to GOBACK so the batch
+000260*                     driver job can CALL this program as a step.
+000270*               DF    Widened Exception-Log-Record to PIC X(100)
+000280*                     (PAYROLL/VATRPT widened to match, since it
+000290*                     is a shared file) -- the DATE=/TIME= suffix
+000300*                     was being silently truncated off the STRING
+000310*                     into the old PIC X(80) record.
+000320*               DF    Guards OPEN EXTEND ExceptionLogFile the same
+000330*                     way 1200-OPEN-YTD-MASTER in AROMASALESRPT01
+000340*                     creates YtdMasterFile on first use -- a
+000350*                     fresh install with no EXCPLOG.DAT aborted on
+000360*                     that OPEN before a single member was read.
+000370******************************************************************
+
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT MemberFile ASSIGN TO "MEMBERS.DAT"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS Member-File-Status.
+
+000440     SELECT InvoiceFile ASSIGN TO "INVOICE.RPT"
+000450         ORGANIZATION IS LINE SEQUENTIAL.
+
+000460     SELECT ExceptionLogFile ASSIGN TO "EXCPLOG.DAT"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS Exception-Log-File-Status.
+
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD MemberFile.
+000520 01 Member-Record.
+000530    02 MemberID              PIC 9(5).
+000540    02 MemberName             PIC X(20).
+000550    02 MemberFee              PIC 9(4)V99.
+000560    02 MemberUnits            PIC 9(3).
+
+000570 FD InvoiceFile.
+000580 01 Invoice-Record            PIC X(80).
+
+000590 FD ExceptionLogFile.
+000600 01 Exception-Log-Record      PIC X(100).
+
+000610 WORKING-STORAGE SECTION.
+000620 01 Member-Eof-Switch         PIC X(01) VALUE 'N'.
+000630     88 Member-Eof             VALUE 'Y'.
+000640 01 Member-File-Status        PIC X(02) VALUE SPACES.
+000650 01 Exception-Log-File-Status PIC X(02) VALUE SPACES.
+
+000660 01 AmountDue                 PIC 9(7)V99  VALUE ZERO.
+000670 01 Total-Fees                PIC 9(09)V99 VALUE ZERO.
+000680 01 Arith-Size-Error-Switch   PIC X(01) VALUE 'N'.
+000690     88 Arith-Size-Error       VALUE 'Y'.
+
+000700 01 Log-Date                   PIC 9(06).
+000710 01 Log-Time                   PIC 9(08).
+
+000720 01 FILLER                    PIC X(80) VALUE SPACES.
+000730 01 Billing-Heading.
+000740    02 FILLER                  PIC X(25) VALUE SPACES.
+000750    02 FILLER                  PIC X(22)
+000760       VALUE "MEMBERSHIP BILLING RUN".
+
+000770 01 HorizontalLine.
+000780    02 FILLER                  PIC X(03) VALUE SPACES.
+000790    02 FILLER                  PIC X(45) VALUE ALL '-'.
+
+000800 01 Invoice-Columns.
+000810    02 FILLER                  PIC X(02) VALUE SPACES.
+000820    02 FILLER                  PIC X(08) VALUE "MEMB-ID".
+000830    02 FILLER                  PIC X(03) VALUE SPACES.
+000840    02 FILLER                  PIC X(20) VALUE "MEMBER NAME".
+000850    02 FILLER                  PIC X(02) VALUE SPACES.
+000860    02 FILLER                  PIC X(03) VALUE "FEE".
+000870    02 FILLER                  PIC X(03) VALUE SPACES.
+000880    02 FILLER                  PIC X(05) VALUE "UNITS".
+000890    02 FILLER                  PIC X(03) VALUE SPACES.
+000900    02 FILLER                  PIC X(10) VALUE "AMOUNT DUE".
+
+000910 01 Invoice-Line.
+000920    02 FILLER                  PIC X(02) VALUE SPACES.
+000930    02 InvoiceMemberID         PIC BBBB9(5).
+000940    02 FILLER                  PIC X(03) VALUE SPACES.
+000950    02 InvoiceMemberName       PIC X(20).
+000960    02 FILLER                  PIC X(02) VALUE SPACES.
+000970    02 InvoiceFee              PIC BZZZ9.99.
+000980    02 FILLER                  PIC X(02) VALUE SPACES.
+000990    02 InvoiceUnits            PIC BBBZZ9.
+001000    02 FILLER                  PIC X(02) VALUE SPACES.
+001010    02 InvoiceAmountDue        PIC BZ,ZZZ,ZZ9.99.
+
+001020 01 Billing-Grand-Line.
+001030    02 FILLER                  PIC X(13) VALUE "TOTAL FEES:".
+001040    02 BillingTotalFees        PIC BZZZ,ZZZ,ZZ9.99.
+
+001050 PROCEDURE DIVISION.
+
+001060 0000-MAINLINE.
+001070     PERFORM 1000-INITIALIZE
+001080     IF Member-File-Status NOT = "00"
+001090         MOVE 16 TO RETURN-CODE
+001100     ELSE
+001110         PERFORM 2000-PRINT-INVOICE-LINE
+001120             UNTIL Member-Eof
+001130         PERFORM 3000-FINISH-BILLING
+001140     END-IF
+001150     PERFORM 8000-TERMINATE
+001160     GOBACK.
+
+001170******************************************************************
+001180* 1000-INITIALIZE - open the files and print the report heading.
+001190******************************************************************
+001200 1000-INITIALIZE.
+001210     OPEN INPUT MemberFile
+001220     OPEN OUTPUT InvoiceFile
+001230     PERFORM 1050-OPEN-EXCEPTION-LOG
+001240     IF Member-File-Status = "00"
+001250         WRITE Invoice-Record FROM Billing-Heading
+001260         WRITE Invoice-Record FROM HorizontalLine
+001270         MOVE SPACES TO Invoice-Record
+001280         WRITE Invoice-Record
+001290         WRITE Invoice-Record FROM Invoice-Columns
+001300         READ MemberFile
+001310             AT END MOVE 'Y' TO Member-Eof-Switch
+001320         END-READ
+001330     END-IF
+001340     .
+
+001350******************************************************************
+001360* 1050-OPEN-EXCEPTION-LOG - open the shared exception log for
+001370* append, creating it on the very first run if it does not exist
+001380* yet (the same create-on-first-use idiom 1200-OPEN-YTD-MASTER
+001390* uses in AROMASALESRPT01 for its keyed master file).
+001400******************************************************************
+001410 1050-OPEN-EXCEPTION-LOG.
+001420     OPEN EXTEND ExceptionLogFile
+001430     IF Exception-Log-File-Status = "35"
+001440         OPEN OUTPUT ExceptionLogFile
+001450         CLOSE ExceptionLogFile
+001460         OPEN EXTEND ExceptionLogFile
+001470     END-IF
+001480     .
+
+001490******************************************************************
+001500* 2000-PRINT-INVOICE-LINE - extend one member's fee by the units
+001510* billed and print the invoice line.
+001520******************************************************************
+001530 2000-PRINT-INVOICE-LINE.
+001540     MOVE 'N' TO Arith-Size-Error-Switch
+001550     MULTIPLY MemberFee BY MemberUnits GIVING AmountDue
+001560         ON SIZE ERROR
+001570             MOVE 'Y' TO Arith-Size-Error-Switch
+001580     END-MULTIPLY
+001590     IF Arith-Size-Error
+001600         PERFORM 2100-LOG-EXCEPTION
+001610     END-IF
+001620     MOVE MemberID            TO InvoiceMemberID
+001630     MOVE MemberName          TO InvoiceMemberName
+001640     MOVE MemberFee           TO InvoiceFee
+001650     MOVE MemberUnits         TO InvoiceUnits
+001660     MOVE AmountDue           TO InvoiceAmountDue
+001670     WRITE Invoice-Record FROM Invoice-Line
+001680     ADD AmountDue TO Total-Fees
+001690     READ MemberFile
+001700         AT END MOVE 'Y' TO Member-Eof-Switch
+001710     END-READ
+001720     .
+
+001730******************************************************************
+001740* 2100-LOG-EXCEPTION - write the member's input values to the
+001750* shared exception log instead of DISPLAYing SizeErrorMessage.
+001760******************************************************************
+001770 2100-LOG-EXCEPTION.
+001780     ACCEPT Log-Date FROM DATE
+001790     ACCEPT Log-Time FROM TIME
+001800     MOVE SPACES TO Exception-Log-Record
+001810     STRING "BILLING  " DELIMITED BY SIZE
+001820         "MEMB-ID=" DELIMITED BY SIZE
+001830         MemberID DELIMITED BY SIZE
+001840         " FEE=" DELIMITED BY SIZE
+001850         MemberFee DELIMITED BY SIZE
+001860         " UNITS=" DELIMITED BY SIZE
+001870         MemberUnits DELIMITED BY SIZE
+001880         " SIZE ERROR ON FEE MULTIPLY" DELIMITED BY SIZE
+001890         " DATE=" DELIMITED BY SIZE
+001900         Log-Date DELIMITED BY SIZE
+001910         " TIME=" DELIMITED BY SIZE
+001920         Log-Time DELIMITED BY SIZE
+001930         INTO Exception-Log-Record
+001940     WRITE Exception-Log-Record
+001950     .
+
+001960******************************************************************
+001970* 3000-FINISH-BILLING - print the TotalFees control total.
+001980******************************************************************
+001990 3000-FINISH-BILLING.
+002000     MOVE SPACES TO Invoice-Record
+002010     WRITE Invoice-Record
+002020     WRITE Invoice-Record FROM HorizontalLine
+002030     MOVE Total-Fees TO BillingTotalFees
+002040     WRITE Invoice-Record FROM Billing-Grand-Line
+002050     .
+
+002060******************************************************************
+002070* 8000-TERMINATE - close the files down.
+002080******************************************************************
+002090 8000-TERMINATE.
+002100     CLOSE MemberFile
+002110     CLOSE InvoiceFile
+002120     CLOSE ExceptionLogFile
+002130     .
+
+002140 END PROGRAM BILLING.
