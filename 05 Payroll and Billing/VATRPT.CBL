@@ -0,0 +1,398 @@
+000010******************************************************************
+000020* Author:     D. Fennessy, Applications Programming
+000030* Date:
+000040* Purpose:    Reads a file of sales transactions, applies the
+000050*             VAT rate banding that used to be a single hardcoded
+000060*             MULTIPLY VatRate BY Sales demo, and prints totals by
+000070*             rate band plus a grand total for the VAT return.
+000080* Tectonics: cobc
+000090******************************************************************
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. VATRPT.
+000120 AUTHOR.     D. FENNESSY.
+000130 DATE-WRITTEN.
+
+000140******************************************************************
+000150* MODIFICATION HISTORY
+000160*   DATE        INIT  DESCRIPTION
+000170*   ----------  ----  ------------------------------------------
+000180*               DF    New program: reads VatTransFile and bands
+000190*                     each transaction's VAT by rate code
+000200*                     (Standard/Reduced/Zero), printing a line per
+000210*                     transaction and a by-band/grand total
+000220*                     summary, instead of the single MULTIPLY
+000230*                     VatRate BY Sales demo.
+000240*               DF    Checks VatTransFile's open status and sets
+000250*                     a non-zero RETURN-CODE if it is missing
+000260*                     instead of printing an empty report; changed
+000270*                     STOP RUN to GOBACK so the batch driver job
+000280*                     can CALL this program as a step.
+000290*               DF    Widened Exception-Log-Record to PIC X(100)
+000300*                     (PAYROLL/BILLING widened to match, since it
+000310*                     is a shared file) -- the DATE=/TIME= suffix
+000320*                     was being silently truncated off the STRING
+000330*                     into the old PIC X(80) record. Also now
+000340*                     validates VatTransRateCode against the
+000350*                     Standard/Reduced/Zero 88-levels before the
+000360*                     rate-band SEARCHes run, logging and skipping
+000370*                     any transaction with an unrecognised code
+000380*                     instead of indexing Vat-Band-Entry/
+000390*                     Vat-Total-Entry past their 3 entries; added
+000400*                     AT END to both SEARCHes as a backstop.
+000410*               DF    Guards OPEN EXTEND ExceptionLogFile the same
+000420*                     way 1200-OPEN-YTD-MASTER in AROMASALESRPT01
+000430*                     creates YtdMasterFile on first use -- a
+000440*                     fresh install with no EXCPLOG.DAT aborted on
+000450*                     that OPEN before a single transaction was
+000460*                     read.
+000470******************************************************************
+
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT VatTransFile ASSIGN TO "VATTRANS.DAT"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS Vat-Trans-File-Status.
+
+000540     SELECT VatReportFile ASSIGN TO "VATRPT.RPT"
+000550         ORGANIZATION IS LINE SEQUENTIAL.
+
+000560     SELECT ExceptionLogFile ASSIGN TO "EXCPLOG.DAT"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS Exception-Log-File-Status.
+
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD VatTransFile.
+000620 01 Vat-Trans-Record.
+000630    02 VatTransID             PIC 9(5).
+000640    02 VatTransRateCode       PIC X(01).
+000650       88 VatTransStandard      VALUE 'S'.
+000660       88 VatTransReduced       VALUE 'R'.
+000670       88 VatTransZero          VALUE 'Z'.
+000680    02 VatTransSales           PIC 9(6)V99.
+
+000690 FD VatReportFile.
+000700 01 Vat-Report-Record          PIC X(80).
+
+000710 FD ExceptionLogFile.
+000720 01 Exception-Log-Record       PIC X(100).
+
+000730 WORKING-STORAGE SECTION.
+000740 01 Vat-Trans-Eof-Switch       PIC X(01) VALUE 'N'.
+000750     88 Vat-Trans-Eof           VALUE 'Y'.
+000760 01 Vat-Trans-File-Status      PIC X(02) VALUE SPACES.
+000770 01 Exception-Log-File-Status  PIC X(02) VALUE SPACES.
+
+000780 01 Arith-Size-Error-Switch    PIC X(01) VALUE 'N'.
+000790     88 Arith-Size-Error        VALUE 'Y'.
+
+000800 01 Log-Date                   PIC 9(06).
+000810 01 Log-Time                   PIC 9(08).
+
+000820 01 Trans-Vat                  PIC 9(6)V99  VALUE ZERO.
+000830 01 Grand-Sales                PIC 9(9)V99  VALUE ZERO.
+000840 01 Grand-Vat                  PIC 9(9)V99  VALUE ZERO.
+
+000850* Vat-Band-Values is the shop's current VAT rate per band: 21.0%
+000860* Standard, 13.5% Reduced, 0.0% Zero. Laid out the same way
+000870* Oils-Table holds its unit costs, as a FILLER VALUE redefined
+000880* into an OCCURS table, since the bands themselves are fixed and
+000890* known, not data read in off a file.
+000900 01 Vat-Band-Values.
+000910    02 FILLER                  PIC X(15)
+000920       VALUE "S0210R0135Z0000".
+000930 01 FILLER REDEFINES Vat-Band-Values.
+000940    02 Vat-Band-Entry OCCURS 3 TIMES
+000950              INDEXED BY Vat-Band-Index.
+000960       03 Vat-Band-Code        PIC X(01).
+000970       03 Vat-Band-Rate        PIC 9V9(03).
+
+000980* Vat-Totals-Table rolls up sales and VAT by rate band while the
+000990* transactions are read, so the band summary can be printed from
+001000* one pass of VatTransFile.
+001010 01 Vat-Totals-Table.
+001020    02 Vat-Total-Entry OCCURS 3 TIMES
+001030              INDEXED BY Vat-Total-Index.
+001040       03 Vat-Total-Code        PIC X(01)     VALUE SPACES.
+001050       03 Vat-Total-Sales       PIC 9(9)V99   VALUE ZERO.
+001060       03 Vat-Total-Vat         PIC 9(9)V99   VALUE ZERO.
+
+001070 01 FILLER                     PIC X(80) VALUE SPACES.
+001080 01 VatRpt-Heading.
+001090    02 FILLER                   PIC X(25) VALUE SPACES.
+001100    02 FILLER                   PIC X(20)
+001110       VALUE "VAT RETURN SUMMARY".
+
+001120 01 HorizontalLine.
+001130    02 FILLER                   PIC X(03) VALUE SPACES.
+001140    02 FILLER                   PIC X(45) VALUE ALL '-'.
+
+001150 01 Vat-Trans-Columns.
+001160    02 FILLER                   PIC X(02) VALUE SPACES.
+001170    02 FILLER                   PIC X(08) VALUE "TRANS-ID".
+001180    02 FILLER                   PIC X(03) VALUE SPACES.
+001190    02 FILLER                   PIC X(04) VALUE "RATE".
+001200    02 FILLER                   PIC X(04) VALUE SPACES.
+001210    02 FILLER                   PIC X(05) VALUE "SALES".
+001220    02 FILLER                   PIC X(06) VALUE SPACES.
+001230    02 FILLER                   PIC X(03) VALUE "VAT".
+
+001240 01 Vat-Trans-Line.
+001250    02 FILLER                   PIC X(02) VALUE SPACES.
+001260    02 VatLineTransID           PIC BBBB9(5).
+001270    02 FILLER                   PIC X(04) VALUE SPACES.
+001280    02 VatLineRateCode          PIC X(01).
+001290    02 FILLER                   PIC X(04) VALUE SPACES.
+001300    02 VatLineSales             PIC BZZZ,ZZ9.99.
+001310    02 FILLER                   PIC X(02) VALUE SPACES.
+001320    02 VatLineVat               PIC BZZZ,ZZ9.99.
+
+001330 01 Vat-Band-Heading.
+001340    02 FILLER                   PIC X(13) VALUE SPACES.
+001350    02 FILLER                   PIC X(22)
+001360       VALUE "VAT TOTALS BY BAND".
+
+001370 01 Vat-Band-Columns.
+001380    02 FILLER                   PIC X(02) VALUE SPACES.
+001390    02 FILLER                   PIC X(04) VALUE "RATE".
+001400    02 FILLER                   PIC X(06) VALUE SPACES.
+001410    02 FILLER                   PIC X(05) VALUE "SALES".
+001420    02 FILLER                   PIC X(08) VALUE SPACES.
+001430    02 FILLER                   PIC X(03) VALUE "VAT".
+
+001440 01 Vat-Band-Line.
+001450    02 FILLER                   PIC X(02) VALUE SPACES.
+001460    02 BandLineRateCode         PIC X(01).
+001470    02 FILLER                   PIC X(06) VALUE SPACES.
+001480    02 BandLineSales            PIC ZZZ,ZZZ,ZZ9.99.
+001490    02 FILLER                   PIC X(02) VALUE SPACES.
+001500    02 BandLineVat              PIC ZZZ,ZZZ,ZZ9.99.
+
+001510 01 Vat-Grand-Line.
+001520    02 FILLER                   PIC X(13) VALUE "GRAND TOTAL:".
+001530    02 FILLER                   PIC X(10) VALUE SPACES.
+001540    02 VatGrandSales            PIC ZZZ,ZZZ,ZZ9.99.
+001550    02 FILLER                   PIC X(02) VALUE SPACES.
+001560    02 VatGrandVat              PIC ZZZ,ZZZ,ZZ9.99.
+
+001570 PROCEDURE DIVISION.
+
+001580 0000-MAINLINE.
+001590     PERFORM 1000-INITIALIZE
+001600     IF Vat-Trans-File-Status NOT = "00"
+001610         MOVE 16 TO RETURN-CODE
+001620     ELSE
+001630         PERFORM 2000-PRINT-TRANS-LINE
+001640             UNTIL Vat-Trans-Eof
+001650         PERFORM 3000-PRINT-BAND-SUMMARY
+001660     END-IF
+001670     PERFORM 8000-TERMINATE
+001680     GOBACK.
+
+001690******************************************************************
+001700* 1000-INITIALIZE - open the files and print the report heading.
+001710******************************************************************
+001720 1000-INITIALIZE.
+001730     OPEN INPUT VatTransFile
+001740     OPEN OUTPUT VatReportFile
+001750     PERFORM 1150-OPEN-EXCEPTION-LOG
+001760     SET Vat-Total-Index TO 1
+001770     PERFORM 1100-INITIALIZE-ONE-BAND
+001780         VARYING Vat-Total-Index FROM 1 BY 1
+001790         UNTIL Vat-Total-Index > 3
+001800     SET Vat-Total-Index TO 1
+001810     IF Vat-Trans-File-Status = "00"
+001820         WRITE Vat-Report-Record FROM VatRpt-Heading
+001830         WRITE Vat-Report-Record FROM HorizontalLine
+001840         MOVE SPACES TO Vat-Report-Record
+001850         WRITE Vat-Report-Record
+001860         WRITE Vat-Report-Record FROM Vat-Trans-Columns
+001870         READ VatTransFile
+001880             AT END MOVE 'Y' TO Vat-Trans-Eof-Switch
+001890         END-READ
+001900     END-IF
+001910     .
+
+001920******************************************************************
+001930* 1150-OPEN-EXCEPTION-LOG - open the shared exception log for
+001940* append, creating it on the very first run if it does not exist
+001950* yet (the same create-on-first-use idiom 1200-OPEN-YTD-MASTER
+001960* uses in AROMASALESRPT01 for its keyed master file).
+001970******************************************************************
+001980 1150-OPEN-EXCEPTION-LOG.
+001990     OPEN EXTEND ExceptionLogFile
+002000     IF Exception-Log-File-Status = "35"
+002010         OPEN OUTPUT ExceptionLogFile
+002020         CLOSE ExceptionLogFile
+002030         OPEN EXTEND ExceptionLogFile
+002040     END-IF
+002050     .
+
+002060******************************************************************
+002070* 1100-INITIALIZE-ONE-BAND - copy one rate band's code from
+002080* Vat-Band-Entry into Vat-Totals-Table, so the accumulate SEARCH
+002090* below always finds a band to roll the sale into.
+002100******************************************************************
+002110 1100-INITIALIZE-ONE-BAND.
+002120     MOVE Vat-Band-Code (Vat-Total-Index)
+002130         TO Vat-Total-Code (Vat-Total-Index)
+002140     .
+
+002150******************************************************************
+002160* 2000-PRINT-TRANS-LINE - apply this transaction's rate band VAT
+002170* and print one transaction line.
+002180******************************************************************
+002190 2000-PRINT-TRANS-LINE.
+002200     IF VatTransStandard OR VatTransReduced OR VatTransZero
+002210         PERFORM 2100-COMPUTE-VAT
+002220         MOVE VatTransID            TO VatLineTransID
+002230         MOVE VatTransRateCode      TO VatLineRateCode
+002240         MOVE VatTransSales         TO VatLineSales
+002250         MOVE Trans-Vat             TO VatLineVat
+002260         WRITE Vat-Report-Record FROM Vat-Trans-Line
+002270         PERFORM 2200-ACCUMULATE-BAND
+002280     ELSE
+002290         PERFORM 2350-LOG-BAD-RATE-CODE
+002300     END-IF
+002310     READ VatTransFile
+002320         AT END MOVE 'Y' TO Vat-Trans-Eof-Switch
+002330     END-READ
+002340     .
+
+002350******************************************************************
+002360* 2100-COMPUTE-VAT - find this transaction's rate code in
+002370* Vat-Band-Entry and extend its sales by that band's rate, the
+002380* same MULTIPLY VatRate BY Sales logic the arithmetic demo ran
+002390* once against a single hardcoded rate. Any SIZE ERROR is logged
+002400* instead of left to DISPLAY.
+002410******************************************************************
+002420 2100-COMPUTE-VAT.
+002430     MOVE 'N' TO Arith-Size-Error-Switch
+002440     SET Vat-Band-Index TO 1
+002450     SEARCH Vat-Band-Entry
+002460         AT END
+002470             SET Vat-Band-Index TO 1
+002480         WHEN Vat-Band-Code (Vat-Band-Index) = VatTransRateCode
+002490             CONTINUE
+002500     END-SEARCH
+002510     MULTIPLY Vat-Band-Rate (Vat-Band-Index) BY VatTransSales
+002520         GIVING Trans-Vat
+002530         ON SIZE ERROR
+002540             MOVE 'Y' TO Arith-Size-Error-Switch
+002550     END-MULTIPLY
+002560     IF Arith-Size-Error
+002570         PERFORM 2300-LOG-EXCEPTION
+002580     END-IF
+002590     .
+
+002600******************************************************************
+002610* 2200-ACCUMULATE-BAND - roll this transaction's sales and VAT
+002620* into Vat-Totals-Table and the grand totals.
+002630******************************************************************
+002640 2200-ACCUMULATE-BAND.
+002650     SET Vat-Total-Index TO 1
+002660     SEARCH Vat-Total-Entry
+002670         AT END
+002680             SET Vat-Total-Index TO 1
+002690         WHEN Vat-Total-Code (Vat-Total-Index) = VatTransRateCode
+002700             CONTINUE
+002710     END-SEARCH
+002720     ADD VatTransSales TO Vat-Total-Sales (Vat-Total-Index)
+002730     ADD Trans-Vat     TO Vat-Total-Vat   (Vat-Total-Index)
+002740     ADD VatTransSales TO Grand-Sales
+002750     ADD Trans-Vat     TO Grand-Vat
+002760     .
+
+002770******************************************************************
+002780* 2300-LOG-EXCEPTION - write the transaction's input values to the
+002790* shared exception log instead of DISPLAYing SizeErrorMessage.
+002800******************************************************************
+002810 2300-LOG-EXCEPTION.
+002820     ACCEPT Log-Date FROM DATE
+002830     ACCEPT Log-Time FROM TIME
+002840     MOVE SPACES TO Exception-Log-Record
+002850     STRING "VATRPT   " DELIMITED BY SIZE
+002860         "TRANS-ID=" DELIMITED BY SIZE
+002870         VatTransID DELIMITED BY SIZE
+002880         " SALES=" DELIMITED BY SIZE
+002890         VatTransSales DELIMITED BY SIZE
+002900         " SIZE ERROR ON VAT MULTIPLY" DELIMITED BY SIZE
+002910         " DATE=" DELIMITED BY SIZE
+002920         Log-Date DELIMITED BY SIZE
+002930         " TIME=" DELIMITED BY SIZE
+002940         Log-Time DELIMITED BY SIZE
+002950         INTO Exception-Log-Record
+002960     WRITE Exception-Log-Record
+002970     .
+
+002980******************************************************************
+002990* 2350-LOG-BAD-RATE-CODE - the transaction's rate code is none of
+003000* Standard/Reduced/Zero; log it to the shared exception log and
+003010* skip it, instead of indexing Vat-Band-Entry/Vat-Total-Entry
+003020* past their 3 entries.
+003030******************************************************************
+003040 2350-LOG-BAD-RATE-CODE.
+003050     ACCEPT Log-Date FROM DATE
+003060     ACCEPT Log-Time FROM TIME
+003070     MOVE SPACES TO Exception-Log-Record
+003080     STRING "VATRPT   " DELIMITED BY SIZE
+003090         "TRANS-ID=" DELIMITED BY SIZE
+003100         VatTransID DELIMITED BY SIZE
+003110         " RATE-CODE=" DELIMITED BY SIZE
+003120         VatTransRateCode DELIMITED BY SIZE
+003130         " BAD VAT RATE CODE" DELIMITED BY SIZE
+003140         " DATE=" DELIMITED BY SIZE
+003150         Log-Date DELIMITED BY SIZE
+003160         " TIME=" DELIMITED BY SIZE
+003170         Log-Time DELIMITED BY SIZE
+003180         INTO Exception-Log-Record
+003190     WRITE Exception-Log-Record
+003200     .
+
+003210******************************************************************
+003220* 3000-PRINT-BAND-SUMMARY - print each rate band's running total
+003230* plus the grand total.
+003240******************************************************************
+003250 3000-PRINT-BAND-SUMMARY.
+003260     MOVE SPACES TO Vat-Report-Record
+003270     WRITE Vat-Report-Record
+003280     WRITE Vat-Report-Record FROM Vat-Band-Heading
+003290     WRITE Vat-Report-Record FROM HorizontalLine
+003300     MOVE SPACES TO Vat-Report-Record
+003310     WRITE Vat-Report-Record
+003320     WRITE Vat-Report-Record FROM Vat-Band-Columns
+003330     SET Vat-Total-Index TO 1
+003340     PERFORM 3100-PRINT-ONE-BAND
+003350         VARYING Vat-Total-Index FROM 1 BY 1
+003360         UNTIL Vat-Total-Index > 3
+003370     MOVE SPACES TO Vat-Report-Record
+003380     WRITE Vat-Report-Record
+003390     WRITE Vat-Report-Record FROM HorizontalLine
+003400     MOVE Grand-Sales TO VatGrandSales
+003410     MOVE Grand-Vat   TO VatGrandVat
+003420     WRITE Vat-Report-Record FROM Vat-Grand-Line
+003430     .
+
+003440******************************************************************
+003450* 3100-PRINT-ONE-BAND - print one rate band's accumulated sales
+003460* and VAT.
+003470******************************************************************
+003480 3100-PRINT-ONE-BAND.
+003490     MOVE Vat-Band-Code (Vat-Total-Index)
+003500         TO BandLineRateCode
+003510     MOVE Vat-Total-Sales (Vat-Total-Index) TO BandLineSales
+003520     MOVE Vat-Total-Vat (Vat-Total-Index)   TO BandLineVat
+003530     WRITE Vat-Report-Record FROM Vat-Band-Line
+003540     .
+
+003550******************************************************************
+003560* 8000-TERMINATE - close the files down.
+003570******************************************************************
+003580 8000-TERMINATE.
+003590     CLOSE VatTransFile
+003600     CLOSE VatReportFile
+003610     CLOSE ExceptionLogFile
+003620     .
+
+003630 END PROGRAM VATRPT.
