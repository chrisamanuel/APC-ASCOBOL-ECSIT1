@@ -0,0 +1,356 @@
+000010******************************************************************
+000020* Author:     D. Fennessy, Applications Programming
+000030* Date:
+000040* Purpose:    Reads the employee master file and runs the payroll
+000050*             deduction arithmetic (tax, PRSI, pension) that used
+000060*             to be a one-employee WORKING-STORAGE demo, printing
+000070*             one payslip line per employee plus a net pay total,
+000080*             and a second report tracking the penny-level
+000090*             difference a ROUNDED weekly pay DIVIDE makes against
+000100*             the truncated result.
+000110* Tectonics: cobc
+000120******************************************************************
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID. PAYROLL.
+000150 AUTHOR.     D. FENNESSY.
+000160 DATE-WRITTEN.
+
+000170******************************************************************
+000180* MODIFICATION HISTORY
+000190*   DATE        INIT  DESCRIPTION
+000200*   ----------  ----  ------------------------------------------
+000210*               DF    New program: reads EmployeeFile and applies
+000220*                     the Tax1/Tax2/PRSI/Pension deduction
+000230*                     arithmetic to each employee's GrossPay,
+000240*                     printing a payslip line per employee and a
+000250*                     NetPay grand total, instead of the single
+000260*                     hardcoded employee in the TC-Commands2
+000270*                     arithmetic demo.
+000280*               DF    Added ROUNDING.RPT: DIVIDEs each employee's
+000290*                     NetPay by 52 both ROUNDED and un-ROUNDED and
+000300*                     prints the penny difference, the same DIVIDE
+000310*                     ROUNDED logic TC-Commands2 ran once against
+000320*                     Amount1/Amount2.
+000330*               DF    Checks EmployeeFile's open status and sets
+000340*                     a non-zero RETURN-CODE if it is missing
+000350*                     instead of printing empty reports; changed
+000360*                     STOP RUN to GOBACK so the batch driver job
+000370*                     can CALL this program as a step.
+000380*               DF    Widened Exception-Log-Record to PIC X(100)
+000390*                     (BILLING/VATRPT widened to match, since it
+000400*                     is a shared file) -- the DATE=/TIME= suffix
+000410*                     was being silently truncated off the STRING
+000420*                     into the old PIC X(80) record.
+000430*               DF    Guards OPEN EXTEND ExceptionLogFile the same
+000440*                     way 1200-OPEN-YTD-MASTER in AROMASALESRPT01
+000450*                     creates YtdMasterFile on first use -- a
+000460*                     fresh install with no EXCPLOG.DAT aborted on
+000470*                     that OPEN before a single employee record
+000480*                     was read.
+000490******************************************************************
+
+000500 ENVIRONMENT DIVISION.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT EmployeeFile ASSIGN TO "EMPLOYEE.DAT"
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS Employee-File-Status.
+
+000560     SELECT PayslipFile ASSIGN TO "PAYSLIP.RPT"
+000570         ORGANIZATION IS LINE SEQUENTIAL.
+
+000580     SELECT RoundingRptFile ASSIGN TO "ROUNDING.RPT"
+000590         ORGANIZATION IS LINE SEQUENTIAL.
+
+000600     SELECT ExceptionLogFile ASSIGN TO "EXCPLOG.DAT"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS Exception-Log-File-Status.
+
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD EmployeeFile.
+000660 01 Employee-Record.
+000670    02 EmployeeID            PIC 9(5).
+000680    02 EmployeeName          PIC X(20).
+000690    02 EmployeeGrossPay      PIC 9(6)V99.
+000700    02 EmployeeTax1          PIC 9(5)V99.
+000710    02 EmployeeTax2          PIC 9(5)V99.
+000720    02 EmployeePRSI          PIC 9(5)V99.
+000730    02 EmployeePension       PIC 9(5)V99.
+
+000740 FD PayslipFile.
+000750 01 Payslip-Record           PIC X(80).
+
+000760 FD RoundingRptFile.
+000770 01 Rounding-Rpt-Record      PIC X(80).
+
+000780 FD ExceptionLogFile.
+000790 01 Exception-Log-Record     PIC X(100).
+
+000800 WORKING-STORAGE SECTION.
+000810 01 Employee-Eof-Switch      PIC X(01) VALUE 'N'.
+000820     88 Employee-Eof          VALUE 'Y'.
+000830 01 Employee-File-Status     PIC X(02) VALUE SPACES.
+000840 01 Exception-Log-File-Status PIC X(02) VALUE SPACES.
+
+000850 01 Deductions               PIC 9(6)V99  VALUE ZERO.
+000860 01 NetPay                   PIC 9(6)V99  VALUE ZERO.
+000870 01 Grand-Net-Pay            PIC 9(08)V99 VALUE ZERO.
+000880 01 Arith-Size-Error-Switch  PIC X(01) VALUE 'N'.
+000890     88 Arith-Size-Error      VALUE 'Y'.
+
+000900 01 Log-Date                  PIC 9(06).
+000910 01 Log-Time                  PIC 9(08).
+
+000920* Weekly-Pay-Rounded/Truncated hold the same NetPay/52 DIVIDE done
+000930* two ways (ROUNDED and not), so Rounding-Diff is the penny-level
+000940* difference one run's worth of rounding makes per employee.
+000950 01 Weekly-Pay-Rounded        PIC 9(6)V99  VALUE ZERO.
+000960 01 Weekly-Pay-Truncated      PIC 9(6)V99  VALUE ZERO.
+000970 01 Rounding-Diff             PIC S9(4)V99 VALUE ZERO.
+000980 01 Grand-Rounding-Diff       PIC S9(6)V99 VALUE ZERO.
+
+000990 01 FILLER                   PIC X(80) VALUE SPACES.
+001000 01 Payroll-Heading.
+001010    02 FILLER                 PIC X(25) VALUE SPACES.
+001020    02 FILLER                 PIC X(21)
+001030       VALUE "PAYROLL REGISTER".
+
+001040 01 HorizontalLine.
+001050    02 FILLER                 PIC X(03) VALUE SPACES.
+001060    02 FILLER                 PIC X(50) VALUE ALL '-'.
+
+001070 01 Payslip-Columns.
+001080    02 FILLER                 PIC X(02) VALUE SPACES.
+001090    02 FILLER                 PIC X(09) VALUE "EMP-ID".
+001100    02 FILLER                 PIC X(03) VALUE SPACES.
+001110    02 FILLER                 PIC X(20) VALUE "EMPLOYEE NAME".
+001120    02 FILLER                 PIC X(02) VALUE SPACES.
+001130    02 FILLER                 PIC X(10) VALUE "GROSS PAY".
+001140    02 FILLER                 PIC X(02) VALUE SPACES.
+001150    02 FILLER                 PIC X(12) VALUE "DEDUCTIONS".
+001160    02 FILLER                 PIC X(02) VALUE SPACES.
+001170    02 FILLER                 PIC X(08) VALUE "NET PAY".
+
+001180 01 Payslip-Line.
+001190    02 FILLER                 PIC X(02) VALUE SPACES.
+001200    02 PayslipEmployeeID      PIC BBBB9(5).
+001210    02 FILLER                 PIC X(03) VALUE SPACES.
+001220    02 PayslipEmployeeName    PIC X(20).
+001230    02 FILLER                 PIC X(02) VALUE SPACES.
+001240    02 PayslipGrossPay        PIC BBBZZZ,ZZ9.99.
+001250    02 FILLER                 PIC X(02) VALUE SPACES.
+001260    02 PayslipDeductions      PIC BZZZ,ZZ9.99.
+001270    02 FILLER                 PIC X(02) VALUE SPACES.
+001280    02 PayslipNetPay          PIC BBZZZ,ZZ9.99.
+
+001290 01 Payroll-Grand-Line.
+001300    02 FILLER                 PIC X(25)
+001310       VALUE "GRAND TOTAL NET PAY:".
+001320    02 PayrollGrandNetPay     PIC BZZ,ZZZ,ZZ9.99.
+
+001330 01 Rounding-Heading.
+001340    02 FILLER                 PIC X(25) VALUE SPACES.
+001350    02 FILLER                 PIC X(31)
+001360       VALUE "WEEKLY PAY ROUNDING DISCREPANCY".
+
+001370 01 Rounding-Columns.
+001380    02 FILLER                 PIC X(02) VALUE SPACES.
+001390    02 FILLER                 PIC X(09) VALUE "EMP-ID".
+001400    02 FILLER                 PIC X(03) VALUE SPACES.
+001410    02 FILLER                 PIC X(14) VALUE "ROUNDED WEEKLY".
+001420    02 FILLER                 PIC X(02) VALUE SPACES.
+001430    02 FILLER                 PIC X(14) VALUE "TRUNC WEEKLY".
+001440    02 FILLER                 PIC X(02) VALUE SPACES.
+001450    02 FILLER                 PIC X(10) VALUE "DIFFERENCE".
+
+001460 01 Rounding-Line.
+001470    02 FILLER                 PIC X(02) VALUE SPACES.
+001480    02 RoundingEmployeeID     PIC BBBB9(5).
+001490    02 FILLER                 PIC X(05) VALUE SPACES.
+001500    02 RoundingWeeklyRounded  PIC BBZZ,ZZ9.99.
+001510    02 FILLER                 PIC X(03) VALUE SPACES.
+001520    02 RoundingWeeklyTrunc    PIC BBZZ,ZZ9.99.
+001530    02 FILLER                 PIC X(03) VALUE SPACES.
+001540    02 RoundingDiff           PIC B----,--9.99.
+
+001550 01 Rounding-Grand-Line.
+001560    02 FILLER                 PIC X(25)
+001570       VALUE "GRAND TOTAL DIFFERENCE:".
+001580    02 RoundingGrandDiff      PIC B----,--9.99.
+
+001590 PROCEDURE DIVISION.
+
+001600 0000-MAINLINE.
+001610     PERFORM 1000-INITIALIZE
+001620     IF Employee-File-Status NOT = "00"
+001630         MOVE 16 TO RETURN-CODE
+001640     ELSE
+001650         PERFORM 2000-PRINT-PAYSLIP-LINE
+001660             UNTIL Employee-Eof
+001670         PERFORM 3000-FINISH-PAYROLL
+001680         PERFORM 3100-FINISH-ROUNDING-RPT
+001690     END-IF
+001700     PERFORM 8000-TERMINATE
+001710     GOBACK.
+
+001720******************************************************************
+001730* 1000-INITIALIZE - open the files and print the report heading.
+001740******************************************************************
+001750 1000-INITIALIZE.
+001760     OPEN INPUT EmployeeFile
+001770     OPEN OUTPUT PayslipFile
+001780     OPEN OUTPUT RoundingRptFile
+001790     PERFORM 1050-OPEN-EXCEPTION-LOG
+001800     IF Employee-File-Status = "00"
+001810         WRITE Payslip-Record FROM Payroll-Heading
+001820         WRITE Payslip-Record FROM HorizontalLine
+001830         MOVE SPACES TO Payslip-Record
+001840         WRITE Payslip-Record
+001850         WRITE Payslip-Record FROM Payslip-Columns
+001860         WRITE Rounding-Rpt-Record FROM Rounding-Heading
+001870         WRITE Rounding-Rpt-Record FROM HorizontalLine
+001880         MOVE SPACES TO Rounding-Rpt-Record
+001890         WRITE Rounding-Rpt-Record
+001900         WRITE Rounding-Rpt-Record FROM Rounding-Columns
+001910         READ EmployeeFile
+001920             AT END MOVE 'Y' TO Employee-Eof-Switch
+001930         END-READ
+001940     END-IF
+001950     .
+
+001960******************************************************************
+001970* 1050-OPEN-EXCEPTION-LOG - open the shared exception log for
+001980* append, creating it on the very first run if it does not exist
+001990* yet (the same create-on-first-use idiom 1200-OPEN-YTD-MASTER
+002000* uses in AROMASALESRPT01 for its keyed master file).
+002010******************************************************************
+002020 1050-OPEN-EXCEPTION-LOG.
+002030     OPEN EXTEND ExceptionLogFile
+002040     IF Exception-Log-File-Status = "35"
+002050         OPEN OUTPUT ExceptionLogFile
+002060         CLOSE ExceptionLogFile
+002070         OPEN EXTEND ExceptionLogFile
+002080     END-IF
+002090     .
+
+002100******************************************************************
+002110* 2000-PRINT-PAYSLIP-LINE - apply the deduction arithmetic to one
+002120* employee's gross pay and print the payslip line.
+002130******************************************************************
+002140 2000-PRINT-PAYSLIP-LINE.
+002150     PERFORM 2100-COMPUTE-DEDUCTIONS
+002160     MOVE EmployeeID          TO PayslipEmployeeID
+002170     MOVE EmployeeName        TO PayslipEmployeeName
+002180     MOVE EmployeeGrossPay    TO PayslipGrossPay
+002190     MOVE Deductions          TO PayslipDeductions
+002200     MOVE NetPay              TO PayslipNetPay
+002210     WRITE Payslip-Record FROM Payslip-Line
+002220     ADD NetPay TO Grand-Net-Pay
+002230     PERFORM 2400-PRINT-ROUNDING-LINE
+002240     READ EmployeeFile
+002250         AT END MOVE 'Y' TO Employee-Eof-Switch
+002260     END-READ
+002270     .
+
+002280******************************************************************
+002290* 2100-COMPUTE-DEDUCTIONS - total the four deduction fields and
+002300* subtract them from gross pay, the same ADD/SUBTRACT logic the
+002310* TC-Commands2 arithmetic demo ran once against one hardcoded
+002320* employee. Any SIZE ERROR is logged instead of left to DISPLAY.
+002330******************************************************************
+002340 2100-COMPUTE-DEDUCTIONS.
+002350     MOVE 'N' TO Arith-Size-Error-Switch
+002360     ADD EmployeeTax1 EmployeeTax2 EmployeePRSI EmployeePension
+002370         GIVING Deductions
+002380         ON SIZE ERROR
+002390             MOVE 'Y' TO Arith-Size-Error-Switch
+002400     END-ADD
+002410     IF Arith-Size-Error
+002420         PERFORM 2200-LOG-EXCEPTION
+002430     END-IF
+002440     MOVE 'N' TO Arith-Size-Error-Switch
+002450     SUBTRACT Deductions FROM EmployeeGrossPay GIVING NetPay
+002460         ON SIZE ERROR
+002470             MOVE 'Y' TO Arith-Size-Error-Switch
+002480     END-SUBTRACT
+002490     IF Arith-Size-Error
+002500         PERFORM 2200-LOG-EXCEPTION
+002510     END-IF
+002520     .
+
+002530******************************************************************
+002540* 2200-LOG-EXCEPTION - write the employee's input values to the
+002550* shared exception log instead of DISPLAYing SizeErrorMessage.
+002560******************************************************************
+002570 2200-LOG-EXCEPTION.
+002580     ACCEPT Log-Date FROM DATE
+002590     ACCEPT Log-Time FROM TIME
+002600     MOVE SPACES TO Exception-Log-Record
+002610     STRING "PAYROLL  " DELIMITED BY SIZE
+002620         "EMP-ID=" DELIMITED BY SIZE
+002630         EmployeeID DELIMITED BY SIZE
+002640         " GROSS=" DELIMITED BY SIZE
+002650         EmployeeGrossPay DELIMITED BY SIZE
+002660         " SIZE ERROR ON DEDUCTION ARITHMETIC" DELIMITED BY SIZE
+002670         " DATE=" DELIMITED BY SIZE
+002680         Log-Date DELIMITED BY SIZE
+002690         " TIME=" DELIMITED BY SIZE
+002700         Log-Time DELIMITED BY SIZE
+002710         INTO Exception-Log-Record
+002720     WRITE Exception-Log-Record
+002730     .
+
+002740******************************************************************
+002750* 2400-PRINT-ROUNDING-LINE - DIVIDE this employee's NetPay by 52
+002760* both ROUNDED and un-ROUNDED, the same DIVIDE ROUNDED logic
+002770* TC-Commands2 ran once against Amount1/Amount2, and print the
+002780* penny-level difference the rounding made.
+002790******************************************************************
+002800 2400-PRINT-ROUNDING-LINE.
+002810     DIVIDE NetPay BY 52 GIVING Weekly-Pay-Rounded ROUNDED
+002820     DIVIDE NetPay BY 52 GIVING Weekly-Pay-Truncated
+002830     COMPUTE Rounding-Diff =
+002840         Weekly-Pay-Rounded - Weekly-Pay-Truncated
+002850     MOVE EmployeeID          TO RoundingEmployeeID
+002860     MOVE Weekly-Pay-Rounded  TO RoundingWeeklyRounded
+002870     MOVE Weekly-Pay-Truncated TO RoundingWeeklyTrunc
+002880     MOVE Rounding-Diff       TO RoundingDiff
+002890     WRITE Rounding-Rpt-Record FROM Rounding-Line
+002900     ADD Rounding-Diff TO Grand-Rounding-Diff
+002910     .
+
+002920******************************************************************
+002930* 3000-FINISH-PAYROLL - print the grand total net pay line.
+002940******************************************************************
+002950 3000-FINISH-PAYROLL.
+002960     MOVE SPACES TO Payslip-Record
+002970     WRITE Payslip-Record
+002980     WRITE Payslip-Record FROM HorizontalLine
+002990     MOVE Grand-Net-Pay TO PayrollGrandNetPay
+003000     WRITE Payslip-Record FROM Payroll-Grand-Line
+003010     .
+
+003020******************************************************************
+003030* 3100-FINISH-ROUNDING-RPT - print the grand total rounding
+003040* difference line.
+003050******************************************************************
+003060 3100-FINISH-ROUNDING-RPT.
+003070     MOVE SPACES TO Rounding-Rpt-Record
+003080     WRITE Rounding-Rpt-Record
+003090     WRITE Rounding-Rpt-Record FROM HorizontalLine
+003100     MOVE Grand-Rounding-Diff TO RoundingGrandDiff
+003110     WRITE Rounding-Rpt-Record FROM Rounding-Grand-Line
+003120     .
+
+003130******************************************************************
+003140* 8000-TERMINATE - close the files down.
+003150******************************************************************
+003160 8000-TERMINATE.
+003170     CLOSE EmployeeFile
+003180     CLOSE PayslipFile
+003190     CLOSE RoundingRptFile
+003200     CLOSE ExceptionLogFile
+003210     .
+
+003220 END PROGRAM PAYROLL.
