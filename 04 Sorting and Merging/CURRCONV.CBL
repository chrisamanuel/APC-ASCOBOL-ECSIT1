@@ -0,0 +1,109 @@
+000100******************************************************************
+000200* Author:     D. Fennessy, Applications Programming
+000300* Date:
+000400* Purpose:    CALLable currency conversion routine, driven by a
+000500*             rate file, turning the standalone Euro/Punt COMPUTE
+000600*             demo into something AromaSalesRpt01 can use to bill
+000700*             a customer's sales value in a different currency.
+000800* Tectonics: cobc
+000900******************************************************************
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID. CURRCONV.
+001200 AUTHOR.     D. FENNESSY.
+001300 DATE-WRITTEN.
+
+001400******************************************************************
+001500* MODIFICATION HISTORY
+001600*   DATE        INIT  DESCRIPTION
+001700*   ----------  ----  ------------------------------------------
+001800*               DF    New subprogram: looks up a currency code in
+001900*                     CURRATES.DAT and converts an amount the same
+002000*                     way the Euros/Punts COMPUTE in TC-Commands2
+002100*                     did, but rate-file-driven instead of a
+002200*                     single hardcoded divisor.
+002210*               DF    CURRATES.DAT is optional the same way
+002220*                     CURRCUST.DAT is; checks RateFile's open
+002230*                     status and returns CC-Return-Code 16 if it
+002240*                     is missing instead of letting OPEN INPUT
+002250*                     abend the caller's whole run.
+002300******************************************************************
+
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT RateFile ASSIGN TO "CURRATES.DAT"
+002710         ORGANIZATION IS LINE SEQUENTIAL
+002720         FILE STATUS IS Rate-File-Status.
+
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD RateFile.
+003200 01 Rate-Record.
+003300    02 RateCurrencyCode       PIC X(3).
+003400    02 RateConversionValue    PIC 9V9(6).
+
+003500 WORKING-STORAGE SECTION.
+003600 01 Rate-Eof-Switch           PIC X(01) VALUE 'N'.
+003700     88 Rate-Eof               VALUE 'Y'.
+003710 01 Rate-File-Status          PIC X(02) VALUE SPACES.
+003800 01 Rate-Found-Switch         PIC X(01) VALUE 'N'.
+003900     88 Rate-Found             VALUE 'Y'.
+004000 01 Matched-Rate              PIC 9V9(6) VALUE ZERO.
+
+004100 LINKAGE SECTION.
+004200 01 CC-Amount-In              PIC 9(7)V99.
+004300 01 CC-Currency-Code          PIC X(3).
+004400 01 CC-Amount-Out             PIC 9(7)V99.
+004500 01 CC-Return-Code            PIC 9(2).
+
+004600 PROCEDURE DIVISION USING CC-Amount-In, CC-Currency-Code,
+004700         CC-Amount-Out, CC-Return-Code.
+
+004800 0000-MAINLINE.
+004900     MOVE ZERO TO CC-Return-Code
+005000     MOVE ZERO TO CC-Amount-Out
+005100     PERFORM 1000-FIND-RATE
+005200     IF Rate-Found
+005300         COMPUTE CC-Amount-Out ROUNDED =
+005400             CC-Amount-In / Matched-Rate
+005500     ELSE
+005600         MOVE 16 TO CC-Return-Code
+005700     END-IF
+005800     GOBACK.
+
+005900******************************************************************
+006000* 1000-FIND-RATE - scan CURRATES.DAT for the requested currency
+006100* code.
+006200******************************************************************
+006300 1000-FIND-RATE.
+006400     MOVE 'N' TO Rate-Eof-Switch
+006500     MOVE 'N' TO Rate-Found-Switch
+006600     OPEN INPUT RateFile
+006610     IF Rate-File-Status NOT = "00"
+006620         MOVE 'Y' TO Rate-Eof-Switch
+006630     ELSE
+006700         READ RateFile
+006800             AT END MOVE 'Y' TO Rate-Eof-Switch
+006900         END-READ
+007000         PERFORM 1100-CHECK-ONE-RATE
+007100             UNTIL Rate-Eof OR Rate-Found
+007110     END-IF
+007200     CLOSE RateFile
+007300     .
+
+007400******************************************************************
+007500* 1100-CHECK-ONE-RATE - test one rate record against the
+007600* requested currency code.
+007700******************************************************************
+007800 1100-CHECK-ONE-RATE.
+007900     IF RateCurrencyCode = CC-Currency-Code
+008000         MOVE 'Y' TO Rate-Found-Switch
+008100         MOVE RateConversionValue TO Matched-Rate
+008200     ELSE
+008300         READ RateFile
+008400             AT END MOVE 'Y' TO Rate-Eof-Switch
+008500         END-READ
+008600     END-IF
+008700     .
+
+008800 END PROGRAM CURRCONV.
