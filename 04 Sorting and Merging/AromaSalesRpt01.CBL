@@ -1,110 +1,1186 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SalesFile ASSIGN TO "SALES.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT SortSaleFile ASSIGN TO "SORTSALE.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT AromaSalesFile ASSIGN TO "AROMASALES.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT WorkFile ASSIGN TO "WORK.TMP".
-
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD SalesFile.
-
-       01 Sales.
-          02 SCustomerID          PIC 9(5).
-          02 SCustomerName        PIC X(20).
-          02 SOilID.
-             03 FILLER            PIC X.
-               88 EssentialOils   VALUE 'E'.
-               88 BaseOils        VALUE 'B'.
-             03 OilNumber         PIC 9(2).
-          02 SUnitSize            PIC 9(1).
-          02 SUnitsSold           PIC 9(3).
-          02 FILLER               PIC X(5).
-
-       FD SortSaleFile.
-       01 SortSale                PIC X(33).
-
-       FD AromaSalesFile.
-
-       SD WorkFile.
-       01 Work.
-          02 WCustomerID           PIC 9(5).
-          02 WCustomerName         PIC X(20).
-          02 WOilID.
-             03 FILLER             PIC X.
-               88 EssentialOils    VALUE 'E'.
-               88 BaseOils         VALUE 'B'.
-             03 OilNumber          PIC 9(2).
-          02 WUnitSize             PIC 9(1).
-          02 WUnitsSold            PIC 9(3).
-          02 FILLER                PIC X(5).
-
-
-       WORKING-STORAGE SECTION.
-       01  Oils-Table.
-           02  Oil-Cost-Values.
-               03 FILLER               PIC X(40)
-                       VALUE "0041003200450050002910250055003900650075".
-               03 FILLER               PIC X(40)
-                       VALUE "0080004400500063006500550085004812500065".
-               03 FILLER               PIC X(40)
-                       VALUE "0060005500670072006501250085006511150105".
-           02  FILLER REDEFINES Oil-Cost-VALUES.
-               03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
-
-       01 FILLER                   PIC X(57).
-       01 Aromamora.
-          02 FILLER                PIC X(14).
-          02 FILLER                PIC X(30)
-             VALUE "AROMAMORA SUMMARY SALES REPORT".
-       01 HorizontalLine.
-          02 FILLER                PIC X(13).
-          02 FILLER                PIC X(32) VALUE ALL '-'.
-
-       01 FILLER                   PIC X(57).
-       01 FILLER                   PIC X(57).
-
-       01 Title.
-          02 FILLER                PIC X.
-          02 FILLER                PIC X(13) VALUE "CUSTOMER NAME".
-          02 FILLER                PIC X(8).
-          02 FILLER                PIC X(7) VALUE "CUST-ID".
-          02 FILLER                PIC X(3).
-          02 FILLER                PIC X(5) VALUE "SALES".
-          02 FILLER                PIC X(3).
-          02 FILLER                PIC X(8) VALUE "QTY SOLD".
-          02 FILLER                PIC X(8).
-          02 FILLER                PIC X(11) VALUE "SALES VALUE".
-
-       01 FILLER                   PIC X(57).
-
-       01  Cust-Sales-Line.
-           02  CustomerName        PIC X(20).
-           02  CustomerID          PIC BBB9(5).
-           02  CustomerSales       PIC BBBBBZZ9.
-           02  CustomerSold        PIC BBBBBZZ,ZZ9.
-           02  CustomerSalesValue  PIC BBBB$$$,$$9.99.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* Author:     D. Fennessy, Applications Programming
+000030* Date:
+000040* Purpose:    Sorts and prints the Aromamora summary sales report
+000050*             from the daily SALES.DAT extract.
+000060* Tectonics: cobc
+000070******************************************************************
+000080 IDENTIFICATION DIVISION.
+000090 PROGRAM-ID. AROMASALESRPT01.
+000100 AUTHOR.     D. FENNESSY.
+000110 DATE-WRITTEN.
+
+000120******************************************************************
+000130* MODIFICATION HISTORY
+000140*   DATE        INIT  DESCRIPTION
+000150*   ----------  ----  ------------------------------------------
+000160*               DF    Priced SalesFile against Oil-Cost-Values
+000170*                     and populated CustomerSalesValue on the
+000180*                     printed Cust-Sales-Line.
+000190*               DF    Sorted SalesFile into SortSaleFile through
+000200*                     WorkFile, keyed on customer then oil, and
+000210*                     added per-customer control-break subtotals
+000220*                     and a grand total line. Widened SortSale to
+000230*                     PIC X(37) so the GIVING record actually
+000240*                     matches the Sales/Work record length.
+000250*               DF    Added the oil-level product summary report
+000260*                     (Oil-Totals-Table) off AROMASALES.DAT/
+000270*                     AROMAPROD.DAT.
+000280*               DF    Added RejectFile and the exception report
+000290*                     for SalesFile records that fail oil code,
+000300*                     oil number or units-sold validation.
+000310*               DF    Extended the sort's INPUT PROCEDURE to
+000320*                     also validate and file branch 2 and branch
+000330*                     3 sales extracts (SALES2.DAT/SALES3.DAT)
+000340*                     ahead of the customer report.
+000350*               DF    Added RestartFile checkpoint/restart: the
+000360*                     last customer fully printed is checkpointed
+000370*                     after every customer subtotal, and a run
+000380*                     that abends can resume the customer report
+000390*                     pass from that point without re-sorting.
+000400*               DF    Added a keyed YTD master (YtdMasterFile) and
+000410*                     a year-to-date trailer line under each
+000420*                     customer's subtotal. Widened AromaSalesRec
+000430*                     and ExceptionRptRec, which had been too
+000440*                     narrow for their own Column-Headings and
+000450*                     Exception-Total-Line groups.
+000460*               DF    Repurposed the trailing 5-byte FILLER on
+000470*                     the Sales/Work/SortSale/Reject-Sale record
+000480*                     as a salesperson ID, carried through the
+000490*                     sort, and added a commission report
+000500*                     (CommissionFile) totalled by salesperson.
+000510*               DF    Added a control-total block after the
+000520*                     grand total line: records read, valid and
+000530*                     rejected counts, and an in-balance/not-in-
+000540*                     balance tie-out against the customer
+000550*                     report's own grand sale count.
+000560*               DF    Added CustomerCsvFile, a comma-delimited
+000570*                     export of the customer sales summary
+000580*                     written alongside the printed report.
+000590*               DF    Added CustomerCurrencyFile and a CALL to the
+000600*                     new CURRCONV subprogram so a customer's
+000610*                     sales value can also be printed in a billing
+000620*                     currency, rate-file-driven instead of the
+000630*                     single hardcoded Euro/Punt divisor.
+000640*               DF    Checks SalesFile's open status and sets a
+000650*                     non-zero RETURN-CODE if it is missing
+000660*                     instead of running a validation/sort pass
+000670*                     with no input; changed STOP RUN to GOBACK
+000680*                     so the batch driver job can CALL this
+000690*                     program as a step.
+000700******************************************************************
+
+000710 ENVIRONMENT DIVISION.
+000720 INPUT-OUTPUT SECTION.
+000730 FILE-CONTROL.
+000740     SELECT SalesFile ASSIGN TO "SALES.DAT"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS Sales-File-Status.
+
+000770     SELECT SortSaleFile ASSIGN TO "SORTSALE.DAT"
+000780         ORGANIZATION IS LINE SEQUENTIAL.
+
+000790     SELECT AromaSalesFile ASSIGN TO "AROMASALES.DAT"
+000800         ORGANIZATION IS LINE SEQUENTIAL.
+
+000810     SELECT OilProductFile ASSIGN TO "AROMAPROD.DAT"
+000820         ORGANIZATION IS LINE SEQUENTIAL.
+
+000830     SELECT WorkFile ASSIGN TO "WORK.TMP".
+
+000840     SELECT SalesFileBranch2 ASSIGN TO "SALES2.DAT"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS Branch2-File-Status.
+
+000870     SELECT SalesFileBranch3 ASSIGN TO "SALES3.DAT"
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS Branch3-File-Status.
+
+000900     SELECT RejectFile ASSIGN TO "REJECTS.DAT"
+000910         ORGANIZATION IS LINE SEQUENTIAL.
+
+000920     SELECT ExceptionRptFile ASSIGN TO "EXCEPRPT.DAT"
+000930         ORGANIZATION IS LINE SEQUENTIAL.
+
+000940     SELECT RestartFile ASSIGN TO "RESTART.DAT"
+000950         ORGANIZATION IS LINE SEQUENTIAL
+000960         FILE STATUS IS Restart-File-Status.
+
+000970     SELECT YtdMasterFile ASSIGN TO "YTDMAST.DAT"
+000980         ORGANIZATION IS INDEXED
+000990         ACCESS MODE IS DYNAMIC
+001000         RECORD KEY IS YTD-CustomerID
+001010         FILE STATUS IS Ytd-File-Status.
+
+001020     SELECT CommissionFile ASSIGN TO "COMMISS.DAT"
+001030         ORGANIZATION IS LINE SEQUENTIAL.
+
+001040     SELECT CustomerCsvFile ASSIGN TO "CUSTSALES.CSV"
+001050         ORGANIZATION IS LINE SEQUENTIAL.
+
+001060     SELECT CustomerCurrencyFile ASSIGN TO "CURRCUST.DAT"
+001070         ORGANIZATION IS INDEXED
+001080         ACCESS MODE IS DYNAMIC
+001090         RECORD KEY IS CUR-CustomerID
+001100         FILE STATUS IS Currency-File-Status.
+
+
+
+001110* Branch-tagged sales extracts are merged into the one sorted
+001120* stream below via SORT ... INPUT PROCEDURE (see 2050), which
+001130* lets every branch be validated before it reaches the sort;
+001140* a true MERGE verb was not used because branch extracts are
+001150* not guaranteed to already be in customer/oil sequence.
+
+
+
+001160 DATA DIVISION.
+001170 FILE SECTION.
+001180 FD SalesFile.
+
+001190 01 Sales.
+001200    02 SCustomerID          PIC 9(5).
+001210    02 SCustomerName        PIC X(20).
+001220    02 SOilID.
+001230       03 FILLER            PIC X.
+001240         88 EssentialOils   VALUE 'E'.
+001250         88 BaseOils        VALUE 'B'.
+001260       03 OilNumber         PIC 9(2).
+001270    02 SUnitSize            PIC 9(1).
+001280    02 SUnitsSold           PIC 9(3).
+001290    02 SSalespersonID       PIC X(5).
+
+001300 FD SortSaleFile.
+001310 01 SortSale                PIC X(37).
+
+001320 FD AromaSalesFile.
+001330 01 AromaSalesRec           PIC X(72).
+
+001340 FD OilProductFile.
+001350 01 OilProductRec           PIC X(57).
+
+001360 FD SalesFileBranch2.
+001370 01 Sales-Branch2              PIC X(37).
+
+001380 FD SalesFileBranch3.
+001390 01 Sales-Branch3              PIC X(37).
+
+001400 FD RejectFile.
+001410 01 Reject-Sale.
+001420    02 RCustomerID          PIC 9(5).
+001430    02 RCustomerName        PIC X(20).
+001440    02 ROilID.
+001450       03 ROilCode          PIC X.
+001460       03 ROilNumber        PIC 9(2).
+001470    02 RUnitSize            PIC 9(1).
+001480    02 RUnitsSold           PIC 9(3).
+001490    02 RSalespersonID       PIC X(5).
+001500    02 Reject-Reason        PIC X(20).
+
+001510 FD ExceptionRptFile.
+001520 01 ExceptionRptRec         PIC X(60).
+
+001530 FD RestartFile.
+001540 01 Restart-Record.
+001550    02 Restart-CustomerID   PIC 9(5).
+001560    02 Restart-Valid-Count  PIC 9(7).
+001570    02 Restart-Reject-Count PIC 9(7).
+001580    02 FILLER               PIC X(06).
+
+001590 FD YtdMasterFile.
+001600 01 Ytd-Master-Record.
+001610    02 YTD-CustomerID       PIC 9(5).
+001620    02 YTD-CustomerName     PIC X(20).
+001630    02 YTD-Units-Sold       PIC 9(7).
+001640    02 YTD-Sales-Value      PIC 9(7)V99.
+
+001650 FD CommissionFile.
+001660 01 CommissionRec           PIC X(72).
+
+001670 FD CustomerCsvFile.
+001680 01 Customer-Csv-Record     PIC X(52).
+
+001690 FD CustomerCurrencyFile.
+001700 01 Customer-Currency-Record.
+001710    02 CUR-CustomerID        PIC 9(5).
+001720    02 CUR-CurrencyCode      PIC X(3).
+
+001730 SD WorkFile.
+001740 01 Work.
+001750    02 WCustomerID           PIC 9(5).
+001760    02 WCustomerName         PIC X(20).
+001770    02 WOilID.
+001780       03 FILLER             PIC X.
+001790         88 EssentialOils    VALUE 'E'.
+001800         88 BaseOils         VALUE 'B'.
+001810       03 OilNumber          PIC 9(2).
+001820    02 WUnitSize             PIC 9(1).
+001830    02 WUnitsSold            PIC 9(3).
+001840    02 WSalespersonID        PIC X(5).
+
+
+001850 WORKING-STORAGE SECTION.
+001860* Oil-Cost-Values holds the unit cost of all 30 oils the shop
+001870* stocks. Entries 1 thru 15 price the essential oils 1 thru 15;
+001880* entries 16 thru 30 price the base oils 1 thru 15, so a base
+001890* oil's table index is its OilNumber plus 15.
+001900 01  Oils-Table.
+001910     02  Oil-Cost-Values.
+001920         03 FILLER               PIC X(40)
+001930                 VALUE "0041003200450050002910250055003900650075".
+001940         03 FILLER               PIC X(40)
+001950                 VALUE "0080004400500063006500550085004812500065".
+001960         03 FILLER               PIC X(40)
+001970                 VALUE "0060005500670072006501250085006511150105".
+001980     02  FILLER REDEFINES Oil-Cost-VALUES.
+001990         03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
+
+002000* Sorted-Sale is how a SortSaleFile record is examined once the
+002010* sort is complete and the customer report pass begins.
+002020 01 Sorted-Sale REDEFINES SortSale.
+002030    02 OCustomerID           PIC 9(5).
+002040    02 OCustomerName         PIC X(20).
+002050    02 OOilID.
+002060       03 FILLER             PIC X VALUE SPACES.
+002070         88 OEssentialOils   VALUE 'E'.
+002080         88 OBaseOils        VALUE 'B'.
+002090       03 OOilNumber         PIC 9(2).
+002100    02 OUnitSize             PIC 9(1).
+002110    02 OUnitsSold            PIC 9(3).
+002120    02 OSalespersonID        PIC X(5).
+
+002130 01 OilIndex                 PIC 9(2).
+002140 01 RawSalesValue            PIC 9(6)V99.
+002150 01 End-Of-File-Switch       PIC X(01) VALUE 'N'.
+002160     88 End-Of-File          VALUE 'Y'.
+002170 01 Sales-Eof-Switch         PIC X(01) VALUE 'N'.
+002180     88 Sales-Eof            VALUE 'Y'.
+002190 01 Branch2-Eof-Switch       PIC X(01) VALUE 'N'.
+002200     88 Branch2-Eof          VALUE 'Y'.
+002210 01 Branch3-Eof-Switch       PIC X(01) VALUE 'N'.
+002220     88 Branch3-Eof          VALUE 'Y'.
+002230 01 Sales-File-Status        PIC X(02) VALUE SPACES.
+002240 01 Branch2-File-Status      PIC X(02) VALUE SPACES.
+002250 01 Branch3-File-Status      PIC X(02) VALUE SPACES.
+002260 01 Reject-Eof-Switch        PIC X(01) VALUE 'N'.
+002270     88 Reject-Eof           VALUE 'Y'.
+002280 01 Restart-Eof-Switch       PIC X(01) VALUE 'N'.
+002290     88 Restart-Eof          VALUE 'Y'.
+002300 01 Resume-Switch            PIC X(01) VALUE 'N'.
+002310     88 Resuming-Run         VALUE 'Y'.
+002320 77 Restart-File-Status      PIC X(02) VALUE '00'.
+002330 01 Restart-CustomerID-Hold  PIC 9(5)  VALUE ZERO.
+002340 01 Restart-Valid-Count-Hold  PIC 9(7)  VALUE ZERO.
+002350 01 Restart-Reject-Count-Hold PIC 9(7)  VALUE ZERO.
+002360 77 Ytd-File-Status          PIC X(02) VALUE '00'.
+002370 01 Customer-Ytd-Units       PIC 9(7)    VALUE ZERO.
+002380 01 Customer-Ytd-Value       PIC 9(7)V99 VALUE ZERO.
+002390 01 Valid-Sale-Count         PIC 9(7)  VALUE ZERO.
+002400 01 Reject-Sale-Count        PIC 9(7)  VALUE ZERO.
+002410 01 Sale-Valid-Switch        PIC X(01) VALUE 'Y'.
+002420     88 Sale-Is-Valid        VALUE 'Y'.
+002430 01 Reject-Reason-Text       PIC X(20).
+002440 01 First-Customer-Switch    PIC X(01) VALUE 'Y'.
+002450     88 First-Customer       VALUE 'Y'.
+
+002460 01 CustomerID-Hold          PIC 9(5)     VALUE ZERO.
+002470 01 CustomerName-Hold        PIC X(20).
+002480 01 Customer-Sale-Count      PIC 9(7)     VALUE ZERO.
+002490 01 Customer-Units-Sold      PIC 9(7)     VALUE ZERO.
+002500 01 Customer-Sales-Value     PIC 9(7)V99  VALUE ZERO.
+
+002510 01 Grand-Sale-Count         PIC 9(7)     VALUE ZERO.
+002520 01 Grand-Units-Sold         PIC 9(7)     VALUE ZERO.
+002530 01 Grand-Sales-Value        PIC 9(7)V99  VALUE ZERO.
+002540 01 Total-Records-Read       PIC 9(7)     VALUE ZERO.
+002550 01 Control-Balance-Switch   PIC X(01)    VALUE 'Y'.
+002560     88 Control-In-Balance    VALUE 'Y'.
+
+002570 77 Currency-File-Status     PIC X(02) VALUE '00'.
+002580 01 Currency-File-Available-Switch PIC X(01) VALUE 'N'.
+002590     88 Currency-File-Available     VALUE 'Y'.
+002600 01 Converted-Sales-Value    PIC 9(7)V99 VALUE ZERO.
+002610 01 Currency-Return-Code     PIC 9(02)    VALUE ZERO.
+
+002620 01 FILLER                   PIC X(57) VALUE SPACES.
+002630 01 Aromamora.
+002640    02 FILLER                PIC X(14) VALUE SPACES.
+002650    02 FILLER                PIC X(30)
+002660       VALUE "AROMAMORA SUMMARY SALES REPORT".
+002670 01 HorizontalLine.
+002680    02 FILLER                PIC X(13) VALUE SPACES.
+002690    02 FILLER                PIC X(32) VALUE ALL '-'.
+
+002700 01 FILLER                   PIC X(57) VALUE SPACES.
+002710 01 FILLER                   PIC X(57) VALUE SPACES.
+
+002720 01 Column-Headings.
+002730    02 FILLER                PIC X VALUE SPACES.
+002740    02 FILLER                PIC X(13) VALUE "CUSTOMER NAME".
+002750    02 FILLER                PIC X(8) VALUE SPACES.
+002760    02 FILLER                PIC X(7) VALUE "CUST-ID".
+002770    02 FILLER                PIC X(3) VALUE SPACES.
+002780    02 FILLER                PIC X(5) VALUE "SALES".
+002790    02 FILLER                PIC X(3) VALUE SPACES.
+002800    02 FILLER                PIC X(8) VALUE "QTY SOLD".
+002810    02 FILLER                PIC X(8) VALUE SPACES.
+002820    02 FILLER                PIC X(11) VALUE "SALES VALUE".
+
+002830 01 FILLER                   PIC X(57) VALUE SPACES.
+
+002840 01  Cust-Sales-Line.
+002850     02  CustomerName        PIC X(20).
+002860     02  CustomerID          PIC BBB9(5).
+002870     02  CustomerSales       PIC BBBBBZZ9.
+002880     02  CustomerSold        PIC BBBBBZZ,ZZ9.
+002890     02  CustomerSalesValue  PIC BB$$,$$$,$$9.99.
+
+002900 01  Cust-Ytd-Line.
+002910     02  FILLER              PIC X(20) VALUE SPACES.
+002920     02  FILLER              PIC X(16) VALUE "  YEAR-TO-DATE:".
+002930     02  CustomerYtdSold     PIC BBZZ,ZZ9.
+002940     02  CustomerYtdValue    PIC BB$$$,$$9.99.
+
+002950 01  Cust-Currency-Line.
+002960     02  FILLER              PIC X(20) VALUE SPACES.
+002970     02  FILLER              PIC X(14) VALUE "  BILLED IN ".
+002980     02  CustomerCurrCode    PIC X(3).
+002990     02  FILLER              PIC X(02) VALUE ": ".
+003000     02  CustomerCurrValue   PIC BB$$$,$$9.99.
+
+003010 01 Grand-Total-Line.
+003020    02 FILLER                PIC X(13) VALUE "GRAND TOTALS".
+003030    02 FILLER                PIC X(7) VALUE SPACES.
+003040    02 GrandSaleCount        PIC BZ,ZZZ,ZZ9.
+003050    02 GrandUnitsSold        PIC BZ,ZZZ,ZZ9.
+003060    02 GrandSalesValue       PIC BB$$,$$$,$$9.99.
+
+003070 01 Control-Total-Heading.
+003080    02 FILLER                PIC X(13) VALUE SPACES.
+003090    02 FILLER                PIC X(14)
+003100       VALUE "CONTROL TOTALS".
+
+003110 01 Control-Total-Line-1.
+003120    02 FILLER                PIC X(19)
+003130       VALUE "TOTAL RECORDS READ:".
+003140    02 ControlRecordsRead    PIC BZ,ZZZ,ZZ9.
+003150    02 FILLER                PIC X(7)  VALUE "VALID:".
+003160    02 ControlValidCount     PIC BZ,ZZZ,ZZ9.
+003170    02 FILLER                PIC X(9)  VALUE "REJECTED:".
+003180    02 ControlRejectCount    PIC BZ,ZZZ,ZZ9.
+
+003190* Csv-Detail-Line is the comma-delimited layout written to
+003200* CustomerCsvFile for each customer subtotal, so the same figures
+003210* shown on Cust-Sales-Line can be dropped straight into a
+003220* spreadsheet.
+003230 01 Csv-Detail-Line.
+003240    02 CsvCustomerName        PIC X(20).
+003250    02 FILLER                 PIC X(01) VALUE ",".
+003260    02 CsvCustomerID          PIC 9(05).
+003270    02 FILLER                 PIC X(01) VALUE ",".
+003280    02 CsvCustomerSales       PIC 9(07).
+003290    02 FILLER                 PIC X(01) VALUE ",".
+003300    02 CsvCustomerSold        PIC 9(07).
+003310    02 FILLER                 PIC X(01) VALUE ",".
+003320    02 CsvCustomerSalesValue  PIC 9(07).99.
+
+003330 01 Control-Total-Line-2.
+003340    02 FILLER                PIC X(23)
+003350       VALUE "CUSTOMER SALES TIE-OUT:".
+003360    02 ControlBalanceText    PIC X(16).
+
+003370* Oil-Totals-Table rolls up units sold and revenue by oil
+003380* number (1-30) while the sorted sales are read for the
+003390* customer report, so the oil product report below can be
+003400* printed from one pass of SortSaleFile.
+003410 01 Oil-Totals-Table.
+003420    02 Oil-Total OCCURS 30 TIMES
+003430              INDEXED BY Oil-Total-Index.
+003440       03 Oil-Total-Units      PIC 9(7)    VALUE ZERO.
+003450       03 Oil-Total-Value      PIC 9(7)V99 VALUE ZERO.
+
+003460* Salesperson-Totals-Table rolls up units, revenue and commission
+003470* by salesperson ID (carried in SSalespersonID/WSalespersonID/
+003480* OSalespersonID) while the sorted sales are read for the
+003490* customer report, so the commission report can be printed from
+003500* the same pass of SortSaleFile.
+003510 01 Salesperson-Totals-Table.
+003520    02 Salesperson-Total OCCURS 50 TIMES
+003530              INDEXED BY Salesperson-Total-Index.
+003540       03 Salesperson-ID       PIC X(5)     VALUE SPACES.
+003550       03 Salesperson-Units    PIC 9(7)     VALUE ZERO.
+003560       03 Salesperson-Value    PIC 9(7)V99  VALUE ZERO.
+003570 01 Salesperson-Count          PIC 9(2)     VALUE ZERO.
+003580 77 Commission-Rate            PIC V999     VALUE .050.
+003590 01 Salesperson-Commission     PIC 9(7)V99  VALUE ZERO.
+
+003600 01 Oil-Product-Heading.
+003610    02 FILLER                PIC X(13) VALUE SPACES.
+003620    02 FILLER                PIC X(22)
+003630       VALUE "OIL PRODUCT SUMMARY".
+
+003640 01 Oil-Product-Columns.
+003650    02 FILLER                PIC X VALUE SPACES.
+003660    02 FILLER                PIC X(4) VALUE "TYPE".
+003670    02 FILLER                PIC X(4) VALUE SPACES.
+003680    02 FILLER                PIC X(10) VALUE "OIL NUMBER".
+003690    02 FILLER                PIC X(4) VALUE SPACES.
+003700    02 FILLER                PIC X(8) VALUE "QTY SOLD".
+003710    02 FILLER                PIC X(8) VALUE SPACES.
+003720    02 FILLER                PIC X(11) VALUE "SALES VALUE".
+
+003730 01 Oil-Product-Line.
+003740    02 OilProductType        PIC X(9).
+003750    02 OilProductNumber      PIC BBBB9(2).
+003760    02 OilProductUnits       PIC BBBBBZZZ,ZZ9.
+003770    02 OilProductValue       PIC BBBB$$$,$$9.99.
+
+003780 01 Oil-Product-Grand-Line.
+003790    02 FILLER                PIC X(9) VALUE "GRAND TOT".
+003800    02 FILLER                PIC X(5) VALUE SPACES.
+003810    02 OilGrandUnits         PIC BBBBBZZZ,ZZ9.
+003820    02 OilGrandValue         PIC BBBB$$$,$$9.99.
+
+003830 01 Oil-Grand-Units          PIC 9(7)    VALUE ZERO.
+003840 01 Oil-Grand-Value          PIC 9(7)V99 VALUE ZERO.
+
+003850 01 Commission-Heading.
+003860    02 FILLER                PIC X(13) VALUE SPACES.
+003870    02 FILLER                PIC X(29)
+003880       VALUE "SALESPERSON COMMISSION REPORT".
+
+003890 01 Commission-Columns.
+003900    02 FILLER                PIC X VALUE SPACES.
+003910    02 FILLER                PIC X(11) VALUE "SALESPERSON".
+003920    02 FILLER                PIC X(4) VALUE SPACES.
+003930    02 FILLER                PIC X(8) VALUE "QTY SOLD".
+003940    02 FILLER                PIC X(8) VALUE SPACES.
+003950    02 FILLER                PIC X(11) VALUE "SALES VALUE".
+003960    02 FILLER                PIC X(4) VALUE SPACES.
+003970    02 FILLER                PIC X(10) VALUE "COMMISSION".
+
+003980 01 Commission-Line.
+003990    02 CommissionSalespersonID PIC BBBX(5)BBB.
+004000    02 CommissionUnitsSold     PIC BBBBZZZ,ZZ9.
+004010    02 CommissionSalesValue    PIC BBBB$$$,$$9.99.
+004020    02 CommissionAmount        PIC BBBB$$$,$$9.99.
+
+004030 01 Commission-Grand-Line.
+004040    02 FILLER                  PIC X(9) VALUE "GRAND TOT".
+004050    02 FILLER                  PIC X(5) VALUE SPACES.
+004060    02 CommissionGrandUnits    PIC BBBBZZZ,ZZ9.
+004070    02 CommissionGrandValue    PIC BBBB$$$,$$9.99.
+004080    02 CommissionGrandAmount   PIC BBBB$$$,$$9.99.
+
+004090 01 Commission-Grand-Units    PIC 9(7)    VALUE ZERO.
+004100 01 Commission-Grand-Value    PIC 9(7)V99 VALUE ZERO.
+004110 01 Commission-Grand-Amount   PIC 9(7)V99 VALUE ZERO.
+
+004120 01 Exception-Heading.
+004130    02 FILLER                PIC X(13) VALUE SPACES.
+004140    02 FILLER                PIC X(27)
+004150       VALUE "SALES EXCEPTION REPORT".
+
+004160 01 Exception-Columns.
+004170    02 FILLER                PIC X VALUE SPACES.
+004180    02 FILLER                PIC X(13) VALUE "CUSTOMER NAME".
+004190    02 FILLER                PIC X(4) VALUE SPACES.
+004200    02 FILLER                PIC X(7) VALUE "CUST-ID".
+004210    02 FILLER                PIC X(4) VALUE SPACES.
+004220    02 FILLER                PIC X(20) VALUE "REASON".
+
+004230 01 Exception-Line.
+004240    02 ExceptionName         PIC X(20).
+004250    02 ExceptionID           PIC BBB9(5).
+004260    02 ExceptionReason       PIC BBBBX(20).
+
+004270 01 Exception-Total-Line.
+004280    02 FILLER                PIC X(21) VALUE "TOTAL SALES READ".
+004290    02 ExceptionTotalRead    PIC BBBZZZ,ZZ9.
+004300    02 FILLER                PIC X(17) VALUE "TOTAL REJECTED".
+004310    02 ExceptionTotalReject  PIC BBBZZZ,ZZ9.
+
+004320 PROCEDURE DIVISION.
+
+004330 0000-MAINLINE.
+004340     PERFORM 1000-INITIALIZE
+004350     IF Resuming-Run
+004360         PERFORM 2900-OPEN-SORTED-FILE
+004370         PERFORM 2950-SKIP-TO-RESTART-POINT
+004380     ELSE
+004390         PERFORM 2000-SORT-SALES
+004400         PERFORM 2900-OPEN-SORTED-FILE
+004410     END-IF
+004420     PERFORM 3000-PRINT-CUSTOMER-REPORT
+004430         THRU 3000-PRINT-CUSTOMER-REPORT-EXIT
+004440         UNTIL End-Of-File
+004450     PERFORM 3900-FINISH-CUSTOMER-REPORT
+004460     PERFORM 4000-PRINT-OIL-REPORT
+004470     PERFORM 4200-PRINT-COMMISSION-REPORT
+004480     PERFORM 7000-PRINT-EXCEPTION-REPORT
+004490     PERFORM 8000-TERMINATE
+004500     GOBACK.
+
+004510******************************************************************
+004520* 1000-INITIALIZE - print the report headings.
+004530******************************************************************
+004540 1000-INITIALIZE.
+004550     OPEN OUTPUT OilProductFile
+004560     OPEN OUTPUT CommissionFile
+004570     PERFORM 1100-CHECK-RESTART
+004580     IF Resuming-Run
+004590         OPEN EXTEND AromaSalesFile
+004600         OPEN EXTEND CustomerCsvFile
+004610     ELSE
+004620         OPEN OUTPUT AromaSalesFile
+004630         OPEN OUTPUT CustomerCsvFile
+004640         WRITE AromaSalesRec FROM Aromamora
+004650         WRITE AromaSalesRec FROM HorizontalLine
+004660         MOVE SPACES TO AromaSalesRec
+004670         WRITE AromaSalesRec
+004680         WRITE AromaSalesRec FROM Column-Headings
+004690     END-IF
+004700     PERFORM 1200-OPEN-YTD-MASTER
+004710     PERFORM 1300-OPEN-CURRENCY-FILE
+004720     .
+
+004730******************************************************************
+004740* 1200-OPEN-YTD-MASTER - open the YTD master for update, creating
+004750* it on the very first run if it does not exist yet.
+004760******************************************************************
+004770 1200-OPEN-YTD-MASTER.
+004780     OPEN I-O YtdMasterFile
+004790     IF Ytd-File-Status = "35"
+004800         OPEN OUTPUT YtdMasterFile
+004810         CLOSE YtdMasterFile
+004820         OPEN I-O YtdMasterFile
+004830     END-IF
+004840     .
+
+004850******************************************************************
+004860* 1300-OPEN-CURRENCY-FILE - open CustomerCurrencyFile, the list of
+004870* customers who are billed in a currency other than the default.
+004880* Not every installation of this run has to maintain that list, so
+004890* a missing file just means no customer gets a currency line.
+004900******************************************************************
+004910 1300-OPEN-CURRENCY-FILE.
+004920     OPEN INPUT CustomerCurrencyFile
+004930     IF Currency-File-Status = "00"
+004940         MOVE 'Y' TO Currency-File-Available-Switch
+004950     END-IF
+004960     .
+
+004970******************************************************************
+004980* 1100-CHECK-RESTART - look for a checkpoint record left behind
+004990* by an earlier run of this job that did not reach 8000-TERMINATE.
+005000* If one is found the customer report pass resumes just past that
+005010* customer instead of starting over from the first sorted record.
+005020******************************************************************
+005030 1100-CHECK-RESTART.
+005040     OPEN INPUT RestartFile
+005050     IF Restart-File-Status = "00"
+005060         PERFORM 1110-READ-RESTART-RECORD
+005070             THRU 1110-READ-RESTART-RECORD-EXIT
+005080             UNTIL Restart-Eof
+005090         IF Restart-CustomerID-Hold NOT = ZERO
+005100             MOVE 'Y' TO Resume-Switch
+005110             MOVE Restart-Valid-Count-Hold  TO Valid-Sale-Count
+005120             MOVE Restart-Reject-Count-Hold TO Reject-Sale-Count
+005130         END-IF
+005140         CLOSE RestartFile
+005150     END-IF
+005160     .
+005170 1100-CHECK-RESTART-EXIT.
+005180     EXIT.
+
+005190******************************************************************
+005200* 1110-READ-RESTART-RECORD - keep the last checkpoint on the
+005210* restart file; a completed prior run leaves the file empty.
+005220******************************************************************
+005230 1110-READ-RESTART-RECORD.
+005240     READ RestartFile
+005250         AT END MOVE 'Y' TO Restart-Eof-Switch
+005260         NOT AT END
+005270             MOVE Restart-CustomerID    TO Restart-CustomerID-Hold
+005280             MOVE Restart-Valid-Count
+005290                 TO Restart-Valid-Count-Hold
+005300             MOVE Restart-Reject-Count
+005310                 TO Restart-Reject-Count-Hold
+005320     END-READ
+005330     .
+005340 1110-READ-RESTART-RECORD-EXIT.
+005350     EXIT.
+
+005360******************************************************************
+005370* 2000-SORT-SALES - sort the raw SalesFile extract into customer
+005380* and oil sequence, through WorkFile, onto SortSaleFile.
+005390******************************************************************
+005400 2000-SORT-SALES.
+005410     SORT WorkFile
+005420         ON ASCENDING KEY WCustomerID
+005430         ON ASCENDING KEY OilNumber IN WOilID
+005440         INPUT PROCEDURE IS 2050-VALIDATE-SALES
+005450             THRU 2050-VALIDATE-SALES-EXIT
+005460         GIVING SortSaleFile
+005470     .
+
+005480******************************************************************
+005490* 2900-OPEN-SORTED-FILE - open the sorted SortSaleFile for the
+005500* customer report pass and prime the first READ.
+005510******************************************************************
+005520 2900-OPEN-SORTED-FILE.
+005530     OPEN INPUT SortSaleFile
+005540     READ SortSaleFile
+005550         AT END MOVE 'Y' TO End-Of-File-Switch
+005560     END-READ
+005570     .
+
+005580******************************************************************
+005590* 2950-SKIP-TO-RESTART-POINT - on a resumed run, read past every
+005600* sorted record belonging to a customer already fully processed
+005610* and checkpointed, without printing any of them again.
+005620******************************************************************
+005630 2950-SKIP-TO-RESTART-POINT.
+005640     PERFORM 2960-SKIP-ONE-SORTED-RECORD
+005650         UNTIL End-Of-File
+005660         OR OCustomerID > Restart-CustomerID-Hold
+005670     .
+
+005680******************************************************************
+005690* 2960-SKIP-ONE-SORTED-RECORD - read the next sorted record while
+005700* skipping forward to the restart point.
+005710******************************************************************
+005720 2960-SKIP-ONE-SORTED-RECORD.
+005730     PERFORM 2970-REROLL-SKIPPED-SALE
+005740     READ SortSaleFile
+005750         AT END MOVE 'Y' TO End-Of-File-Switch
+005760     END-READ
+005770     .
+
+005780******************************************************************
+005790* 2970-REROLL-SKIPPED-SALE - a resumed run does not re-print this
+005800* customer's subtotal (already printed before the abend), but the
+005810* oil, commission and grand-total accumulators are rebuilt from
+005820* scratch every run, so each skipped record still has to be rolled
+005830* into them here, the same way 3200-ACCUMULATE-SALE does for a
+005840* record that reaches the print loop.
+005850******************************************************************
+005860 2970-REROLL-SKIPPED-SALE.
+005870     PERFORM 3210-PRICE-SALE
+005880     ADD 1             TO Grand-Sale-Count
+005890     ADD OUnitsSold    TO Grand-Units-Sold
+005900     ADD RawSalesValue TO Grand-Sales-Value
+005910     ADD OUnitsSold    TO Oil-Total-Units (OilIndex)
+005920     ADD RawSalesValue TO Oil-Total-Value (OilIndex)
+005930     PERFORM 3220-ACCUMULATE-COMMISSION
+005940     .
+
+005950******************************************************************
+005960* 2050-VALIDATE-SALES - read every branch's raw sales extract,
+005970* RELEASE each valid record to the sort and WRITE each invalid
+005980* one to RejectFile with a reason code.
+005990******************************************************************
+006000 2050-VALIDATE-SALES.
+006010     OPEN OUTPUT RejectFile
+006020     OPEN INPUT SalesFile
+006030     IF Sales-File-Status NOT = "00"
+006040         MOVE 'Y' TO Sales-Eof-Switch
+006050     ELSE
+006060         READ SalesFile
+006070             AT END MOVE 'Y' TO Sales-Eof-Switch
+006080         END-READ
+006090         PERFORM 2060-VALIDATE-ONE-SALE UNTIL Sales-Eof
+006100         CLOSE SalesFile
+006110     END-IF
+006120     OPEN INPUT SalesFileBranch2
+006130     IF Branch2-File-Status NOT = "00"
+006140         MOVE 'Y' TO Branch2-Eof-Switch
+006150     ELSE
+006160         READ SalesFileBranch2
+006170             AT END MOVE 'Y' TO Branch2-Eof-Switch
+006180         END-READ
+006190         PERFORM 2062-VALIDATE-BRANCH2-SALE UNTIL Branch2-Eof
+006200         CLOSE SalesFileBranch2
+006210     END-IF
+006220     OPEN INPUT SalesFileBranch3
+006230     IF Branch3-File-Status NOT = "00"
+006240         MOVE 'Y' TO Branch3-Eof-Switch
+006250     ELSE
+006260         READ SalesFileBranch3
+006270             AT END MOVE 'Y' TO Branch3-Eof-Switch
+006280         END-READ
+006290         PERFORM 2064-VALIDATE-BRANCH3-SALE UNTIL Branch3-Eof
+006300         CLOSE SalesFileBranch3
+006310     END-IF
+006320     IF Sales-File-Status NOT = "00"
+006330             AND Branch2-File-Status NOT = "00"
+006340             AND Branch3-File-Status NOT = "00"
+006350         MOVE 16 TO RETURN-CODE
+006360     END-IF
+006370     CLOSE RejectFile
+006380     .
+006390 2050-VALIDATE-SALES-EXIT.
+006400     EXIT.
+
+006410******************************************************************
+006420* 2060-VALIDATE-ONE-SALE - check one branch 1 Sales record and
+006430* either RELEASE it to the sort or reject it.
+006440******************************************************************
+006450 2060-VALIDATE-ONE-SALE.
+006460     PERFORM 2080-CHECK-AND-FILE-SALE
+006470     READ SalesFile
+006480         AT END MOVE 'Y' TO Sales-Eof-Switch
+006490     END-READ
+006500     .
+
+006510******************************************************************
+006520* 2062-VALIDATE-BRANCH2-SALE - fold one branch 2 Sales record
+006530* into the common Sales area and validate/file it.
+006540******************************************************************
+006550 2062-VALIDATE-BRANCH2-SALE.
+006560     MOVE Sales-Branch2 TO Sales
+006570     PERFORM 2080-CHECK-AND-FILE-SALE
+006580     READ SalesFileBranch2
+006590         AT END MOVE 'Y' TO Branch2-Eof-Switch
+006600     END-READ
+006610     .
+
+006620******************************************************************
+006630* 2064-VALIDATE-BRANCH3-SALE - fold one branch 3 Sales record
+006640* into the common Sales area and validate/file it.
+006650******************************************************************
+006660 2064-VALIDATE-BRANCH3-SALE.
+006670     MOVE Sales-Branch3 TO Sales
+006680     PERFORM 2080-CHECK-AND-FILE-SALE
+006690     READ SalesFileBranch3
+006700         AT END MOVE 'Y' TO Branch3-Eof-Switch
+006710     END-READ
+006720     .
+
+006730******************************************************************
+006740* 2080-CHECK-AND-FILE-SALE - validate whatever sale is currently
+006750* in the common Sales area and either RELEASE it to the sort or
+006760* write it to RejectFile.
+006770******************************************************************
+006780 2080-CHECK-AND-FILE-SALE.
+006790     PERFORM 2070-CHECK-SALE
+006800     IF Sale-Is-Valid
+006810         ADD 1 TO Valid-Sale-Count
+006820         MOVE SCustomerID   TO WCustomerID
+006830         MOVE SCustomerName TO WCustomerName
+006840         MOVE SOilID        TO WOilID
+006850         MOVE SUnitSize     TO WUnitSize
+006860         MOVE SUnitsSold    TO WUnitsSold
+006870         MOVE SSalespersonID TO WSalespersonID
+006880         RELEASE Work
+006890     ELSE
+006900         ADD 1 TO Reject-Sale-Count
+006910         MOVE SCustomerID     TO RCustomerID
+006920         MOVE SCustomerName   TO RCustomerName
+006930         MOVE SOilID          TO ROilID
+006940         MOVE SUnitSize       TO RUnitSize
+006950         MOVE SUnitsSold      TO RUnitsSold
+006960         MOVE SSalespersonID  TO RSalespersonID
+006970         MOVE Reject-Reason-Text TO Reject-Reason
+006980         WRITE Reject-Sale
+006990     END-IF
+007000     .
+
+007010******************************************************************
+007020* 2070-CHECK-SALE - validate the oil code, oil number and units
+007030* sold on the current Sales record.
+007040******************************************************************
+007050 2070-CHECK-SALE.
+007060     MOVE 'Y' TO Sale-Valid-Switch
+007070     IF NOT EssentialOils IN Sales AND NOT BaseOils IN Sales
+007080         MOVE 'N' TO Sale-Valid-Switch
+007090         MOVE "BAD OIL CODE" TO Reject-Reason-Text
+007100     ELSE
+007110         IF OilNumber IN Sales = ZERO
+007120                 OR OilNumber IN Sales > 15
+007130             MOVE 'N' TO Sale-Valid-Switch
+007140             MOVE "BAD OIL NUMBER" TO Reject-Reason-Text
+007150         ELSE
+007160             IF SUnitsSold = ZERO
+007170                 MOVE 'N' TO Sale-Valid-Switch
+007180                 MOVE "ZERO UNITS SOLD" TO Reject-Reason-Text
+007190             ELSE
+007200                 IF SSalespersonID = SPACES
+007210                     MOVE 'N' TO Sale-Valid-Switch
+007220                     MOVE "MISSING SALESPERSON ID"
+007230                         TO Reject-Reason-Text
+007240                 END-IF
+007250             END-IF
+007260         END-IF
+007270     END-IF
+007280     .
+
+007290******************************************************************
+007300* 3000-PRINT-CUSTOMER-REPORT - read the sorted sales and print one
+007310* line per customer, breaking total on a change of OCustomerID.
+007320******************************************************************
+007330 3000-PRINT-CUSTOMER-REPORT.
+007340     IF First-Customer
+007350         MOVE 'N' TO First-Customer-Switch
+007360     ELSE
+007370         IF OCustomerID NOT = CustomerID-Hold
+007380             PERFORM 3100-PRINT-CUSTOMER-LINE
+007390         END-IF
+007400     END-IF
+007410     PERFORM 3200-ACCUMULATE-SALE
+007420     READ SortSaleFile
+007430         AT END MOVE 'Y' TO End-Of-File-Switch
+007440     END-READ
+007450     .
+007460 3000-PRINT-CUSTOMER-REPORT-EXIT.
+007470     EXIT.
+
+007480******************************************************************
+007490* 3100-PRINT-CUSTOMER-LINE - print the subtotal line for the
+007500* customer just finished and roll it into the grand totals.
+007510******************************************************************
+007520 3100-PRINT-CUSTOMER-LINE.
+007530     MOVE CustomerName-Hold   TO CustomerName
+007540     MOVE CustomerID-Hold     TO CustomerID
+007550     MOVE Customer-Sale-Count TO CustomerSales
+007560     MOVE Customer-Units-Sold TO CustomerSold
+007570     MOVE Customer-Sales-Value TO CustomerSalesValue
+007580     WRITE AromaSalesRec FROM Cust-Sales-Line
+007590     PERFORM 3170-WRITE-CSV-LINE
+007600     PERFORM 3160-UPDATE-YTD
+007610     PERFORM 3180-PRINT-CURRENCY-LINE
+007620     ADD Customer-Sale-Count  TO Grand-Sale-Count
+007630     ADD Customer-Units-Sold  TO Grand-Units-Sold
+007640     ADD Customer-Sales-Value TO Grand-Sales-Value
+007650     MOVE ZERO TO Customer-Sale-Count
+007660     MOVE ZERO TO Customer-Units-Sold
+007670     MOVE ZERO TO Customer-Sales-Value
+007680     PERFORM 3150-WRITE-CHECKPOINT
+007690     .
+
+007700******************************************************************
+007710* 3150-WRITE-CHECKPOINT - record the customer just printed as the
+007720* last one fully processed, in case this run abends before
+007730* reaching 8000-TERMINATE.
+007740******************************************************************
+007750 3150-WRITE-CHECKPOINT.
+007760     MOVE CustomerID-Hold   TO Restart-CustomerID
+007770     MOVE Valid-Sale-Count  TO Restart-Valid-Count
+007780     MOVE Reject-Sale-Count TO Restart-Reject-Count
+007790     OPEN OUTPUT RestartFile
+007800     WRITE Restart-Record
+007810     CLOSE RestartFile
+007820     .
+
+007830******************************************************************
+007840* 3160-UPDATE-YTD - roll this period's customer totals into the
+007850* YTD master and print a year-to-date trailer line under the
+007860* customer's subtotal.
+007870******************************************************************
+007880 3160-UPDATE-YTD.
+007890     MOVE CustomerID-Hold TO YTD-CustomerID
+007900     READ YtdMasterFile
+007910         INVALID KEY
+007920             MOVE CustomerName-Hold TO YTD-CustomerName
+007930             MOVE ZERO               TO YTD-Units-Sold
+007940             MOVE ZERO               TO YTD-Sales-Value
+007950     END-READ
+007960     ADD Customer-Units-Sold  TO YTD-Units-Sold
+007970     ADD Customer-Sales-Value TO YTD-Sales-Value
+007980     IF Ytd-File-Status = "23"
+007990         WRITE Ytd-Master-Record
+008000     ELSE
+008010         REWRITE Ytd-Master-Record
+008020     END-IF
+008030     MOVE YTD-Units-Sold     TO CustomerYtdSold
+008040     MOVE YTD-Sales-Value    TO CustomerYtdValue
+008050     WRITE AromaSalesRec FROM Cust-Ytd-Line
+008060     .
+
+008070******************************************************************
+008080* 3170-WRITE-CSV-LINE - write the customer subtotal just printed
+008090* to CustomerCsvFile in comma-delimited form.
+008100******************************************************************
+008110 3170-WRITE-CSV-LINE.
+008120     MOVE CustomerName-Hold    TO CsvCustomerName
+008130     MOVE CustomerID-Hold      TO CsvCustomerID
+008140     MOVE Customer-Sale-Count  TO CsvCustomerSales
+008150     MOVE Customer-Units-Sold  TO CsvCustomerSold
+008160     MOVE Customer-Sales-Value TO CsvCustomerSalesValue
+008170     WRITE Customer-Csv-Record FROM Csv-Detail-Line
+008180     .
+
+008190******************************************************************
+008200* 3180-PRINT-CURRENCY-LINE - if this customer is on the currency
+008210* exception list, CALL CURRCONV to convert the subtotal just
+008220* printed into their billing currency and print a trailer line.
+008230******************************************************************
+008240 3180-PRINT-CURRENCY-LINE.
+008250     IF Currency-File-Available
+008260         MOVE CustomerID-Hold TO CUR-CustomerID
+008270         READ CustomerCurrencyFile
+008280             INVALID KEY
+008290                 CONTINUE
+008300             NOT INVALID KEY
+008310                 CALL "CURRCONV" USING Customer-Sales-Value,
+008320                     CUR-CurrencyCode, Converted-Sales-Value,
+008330                     Currency-Return-Code
+008340                 IF Currency-Return-Code = ZERO
+008350                     MOVE CUR-CurrencyCode  TO CustomerCurrCode
+008360                     MOVE Converted-Sales-Value
+008370                         TO CustomerCurrValue
+008380                     WRITE AromaSalesRec FROM Cust-Currency-Line
+008390                 END-IF
+008400         END-READ
+008410     END-IF
+008420     .
+
+008430******************************************************************
+008440* 3200-ACCUMULATE-SALE - price the current sorted sale record and
+008450* fold it into the running customer subtotal.
+008460******************************************************************
+008470 3200-ACCUMULATE-SALE.
+008480     MOVE OCustomerID   TO CustomerID-Hold
+008490     MOVE OCustomerName TO CustomerName-Hold
+008500     PERFORM 3210-PRICE-SALE
+008510     ADD 1             TO Customer-Sale-Count
+008520     ADD OUnitsSold    TO Customer-Units-Sold
+008530     ADD RawSalesValue TO Customer-Sales-Value
+008540     ADD OUnitsSold    TO Oil-Total-Units (OilIndex)
+008550     ADD RawSalesValue TO Oil-Total-Value (OilIndex)
+008560     PERFORM 3220-ACCUMULATE-COMMISSION
+008570     .
+
+008580******************************************************************
+008590* 3220-ACCUMULATE-COMMISSION - find (or add) this sorted sale's
+008600* salesperson in Salesperson-Totals-Table and roll the sale into
+008610* that salesperson's units and revenue.
+008620******************************************************************
+008630 3220-ACCUMULATE-COMMISSION.
+008640     SET Salesperson-Total-Index TO 1
+008650     SEARCH Salesperson-Total
+008660         AT END
+008670             ADD 1 TO Salesperson-Count
+008680             SET Salesperson-Total-Index TO Salesperson-Count
+008690             MOVE OSalespersonID TO
+008700                 Salesperson-ID (Salesperson-Total-Index)
+008710         WHEN Salesperson-ID (Salesperson-Total-Index)
+008720                 = OSalespersonID
+008730             CONTINUE
+008740     END-SEARCH
+008750     ADD OUnitsSold TO
+008760         Salesperson-Units (Salesperson-Total-Index)
+008770     ADD RawSalesValue TO
+008780         Salesperson-Value (Salesperson-Total-Index)
+008790     .
+
+008800******************************************************************
+008810* 3210-PRICE-SALE - look OOilNumber up in OIL-COST and extend it
+008820* by the quantity and size sold for this sorted sale record.
+008830******************************************************************
+008840 3210-PRICE-SALE.
+008850     IF OEssentialOils
+008860         MOVE OOilNumber TO OilIndex
+008870     ELSE
+008880         COMPUTE OilIndex = OOilNumber + 15
+008890     END-IF
+008900     COMPUTE RawSalesValue ROUNDED =
+008910         OIL-COST (OilIndex) * OUnitsSold * OUnitSize
+008920     .
+
+008930******************************************************************
+008940* 3900-FINISH-CUSTOMER-REPORT - print the last customer's subtotal
+008950* and the report grand total line.
+008960******************************************************************
+008970 3900-FINISH-CUSTOMER-REPORT.
+008980     PERFORM 3100-PRINT-CUSTOMER-LINE
+008990     MOVE SPACES TO AromaSalesRec
+009000     WRITE AromaSalesRec
+009010     WRITE AromaSalesRec FROM HorizontalLine
+009020     MOVE Grand-Sale-Count  TO GrandSaleCount
+009030     MOVE Grand-Units-Sold  TO GrandUnitsSold
+009040     MOVE Grand-Sales-Value TO GrandSalesValue
+009050     WRITE AromaSalesRec FROM Grand-Total-Line
+009060     PERFORM 3950-PRINT-CONTROL-TOTALS
+009070     .
+
+009080******************************************************************
+009090* 3950-PRINT-CONTROL-TOTALS - tie the customer report's grand
+009100* sale count back to the branches' valid/rejected record counts,
+009110* so a dropped or duplicated SALES.DAT record is caught here
+009120* instead of silently changing the bottom line.
+009130******************************************************************
+009140 3950-PRINT-CONTROL-TOTALS.
+009150     ADD Valid-Sale-Count Reject-Sale-Count
+009160         GIVING Total-Records-Read
+009170     IF Grand-Sale-Count NOT = Valid-Sale-Count
+009180         MOVE 'N' TO Control-Balance-Switch
+009190     END-IF
+009200     MOVE SPACES TO AromaSalesRec
+009210     WRITE AromaSalesRec
+009220     WRITE AromaSalesRec FROM Control-Total-Heading
+009230     WRITE AromaSalesRec FROM HorizontalLine
+009240     MOVE Total-Records-Read  TO ControlRecordsRead
+009250     MOVE Valid-Sale-Count    TO ControlValidCount
+009260     MOVE Reject-Sale-Count   TO ControlRejectCount
+009270     WRITE AromaSalesRec FROM Control-Total-Line-1
+009280     IF Control-In-Balance
+009290         MOVE "IN BALANCE"     TO ControlBalanceText
+009300     ELSE
+009310         MOVE "NOT IN BALANCE" TO ControlBalanceText
+009320     END-IF
+009330     WRITE AromaSalesRec FROM Control-Total-Line-2
+009340     .
+
+009350******************************************************************
+009360* 4000-PRINT-OIL-REPORT - print units sold and revenue for each
+009370* of the 30 oils, essential oils first then base oils, onto
+009380* OilProductFile.
+009390******************************************************************
+009400 4000-PRINT-OIL-REPORT.
+009410     WRITE OilProductRec FROM Oil-Product-Heading
+009420     WRITE OilProductRec FROM HorizontalLine
+009430     MOVE SPACES TO OilProductRec
+009440     WRITE OilProductRec
+009450     WRITE OilProductRec FROM Oil-Product-Columns
+009460     PERFORM 4100-PRINT-OIL-LINE
+009470         VARYING Oil-Total-Index FROM 1 BY 1
+009480         UNTIL Oil-Total-Index > 30
+009490     MOVE SPACES TO OilProductRec
+009500     WRITE OilProductRec
+009510     WRITE OilProductRec FROM HorizontalLine
+009520     MOVE Oil-Grand-Units TO OilGrandUnits
+009530     MOVE Oil-Grand-Value TO OilGrandValue
+009540     WRITE OilProductRec FROM Oil-Product-Grand-Line
+009550     .
+
+009560******************************************************************
+009570* 4100-PRINT-OIL-LINE - print one oil's totals and roll it into
+009580* the oil product report grand total.
+009590******************************************************************
+009600 4100-PRINT-OIL-LINE.
+009610     IF Oil-Total-Index <= 15
+009620         MOVE "ESSENTIAL" TO OilProductType
+009630         MOVE Oil-Total-Index TO OilProductNumber
+009640     ELSE
+009650         MOVE "BASE"      TO OilProductType
+009660         COMPUTE OilProductNumber = Oil-Total-Index - 15
+009670     END-IF
+009680     MOVE Oil-Total-Units (Oil-Total-Index) TO OilProductUnits
+009690     MOVE Oil-Total-Value (Oil-Total-Index) TO OilProductValue
+009700     WRITE OilProductRec FROM Oil-Product-Line
+009710     ADD Oil-Total-Units (Oil-Total-Index) TO Oil-Grand-Units
+009720     ADD Oil-Total-Value (Oil-Total-Index) TO Oil-Grand-Value
+009730     .
+
+009740******************************************************************
+009750* 4200-PRINT-COMMISSION-REPORT - print units sold, revenue and
+009760* commission earned for every salesperson seen in this run, onto
+009770* CommissionFile.
+009780******************************************************************
+009790 4200-PRINT-COMMISSION-REPORT.
+009800     WRITE CommissionRec FROM Commission-Heading
+009810     WRITE CommissionRec FROM HorizontalLine
+009820     MOVE SPACES TO CommissionRec
+009830     WRITE CommissionRec
+009840     WRITE CommissionRec FROM Commission-Columns
+009850     PERFORM 4210-PRINT-COMMISSION-LINE
+009860         VARYING Salesperson-Total-Index FROM 1 BY 1
+009870         UNTIL Salesperson-Total-Index > Salesperson-Count
+009880     MOVE SPACES TO CommissionRec
+009890     WRITE CommissionRec
+009900     WRITE CommissionRec FROM HorizontalLine
+009910     MOVE Commission-Grand-Units  TO CommissionGrandUnits
+009920     MOVE Commission-Grand-Value  TO CommissionGrandValue
+009930     MOVE Commission-Grand-Amount TO CommissionGrandAmount
+009940     WRITE CommissionRec FROM Commission-Grand-Line
+009950     .
+
+009960******************************************************************
+009970* 4210-PRINT-COMMISSION-LINE - print one salesperson's totals and
+009980* roll it into the commission report grand total.
+009990******************************************************************
+010000 4210-PRINT-COMMISSION-LINE.
+010010     MOVE Salesperson-ID (Salesperson-Total-Index)
+010020         TO CommissionSalespersonID
+010030     MOVE Salesperson-Units (Salesperson-Total-Index)
+010040         TO CommissionUnitsSold
+010050     MOVE Salesperson-Value (Salesperson-Total-Index)
+010060         TO CommissionSalesValue
+010070     COMPUTE Salesperson-Commission ROUNDED =
+010080         Salesperson-Value (Salesperson-Total-Index) *
+010090         Commission-Rate
+010100     MOVE Salesperson-Commission TO CommissionAmount
+010110     ADD Salesperson-Units (Salesperson-Total-Index)
+010120         TO Commission-Grand-Units
+010130     ADD Salesperson-Value (Salesperson-Total-Index)
+010140         TO Commission-Grand-Value
+010150     ADD Salesperson-Commission TO Commission-Grand-Amount
+010160     WRITE CommissionRec FROM Commission-Line
+010170     .
+
+010180******************************************************************
+010190* 7000-PRINT-EXCEPTION-REPORT - print the one-page exception
+010200* report off the rejects written to RejectFile during the
+010210* validate pass.
+010220******************************************************************
+010230 7000-PRINT-EXCEPTION-REPORT.
+010240     OPEN OUTPUT ExceptionRptFile
+010250     OPEN INPUT RejectFile
+010260     WRITE ExceptionRptRec FROM Exception-Heading
+010270     WRITE ExceptionRptRec FROM HorizontalLine
+010280     MOVE SPACES TO ExceptionRptRec
+010290     WRITE ExceptionRptRec
+010300     WRITE ExceptionRptRec FROM Exception-Columns
+010310     READ RejectFile
+010320         AT END MOVE 'Y' TO Reject-Eof-Switch
+010330     END-READ
+010340     PERFORM 7100-PRINT-EXCEPTION-LINE UNTIL Reject-Eof
+010350     MOVE SPACES TO ExceptionRptRec
+010360     WRITE ExceptionRptRec
+010370     WRITE ExceptionRptRec FROM HorizontalLine
+010380     COMPUTE ExceptionTotalRead =
+010390         Valid-Sale-Count + Reject-Sale-Count
+010400     MOVE Reject-Sale-Count TO ExceptionTotalReject
+010410     WRITE ExceptionRptRec FROM Exception-Total-Line
+010420     CLOSE RejectFile
+010430     CLOSE ExceptionRptFile
+010440     .
+
+010450******************************************************************
+010460* 7100-PRINT-EXCEPTION-LINE - print one rejected sale.
+010470******************************************************************
+010480 7100-PRINT-EXCEPTION-LINE.
+010490     MOVE RCustomerName   TO ExceptionName
+010500     MOVE RCustomerID     TO ExceptionID
+010510     MOVE Reject-Reason   TO ExceptionReason
+010520     WRITE ExceptionRptRec FROM Exception-Line
+010530     READ RejectFile
+010540         AT END MOVE 'Y' TO Reject-Eof-Switch
+010550     END-READ
+010560     .
+
+010570******************************************************************
+010580* 8000-TERMINATE - close the files down. The restart file is
+010590* opened and immediately closed empty, since reaching this
+010600* paragraph means the run completed and no resume is needed.
+010610******************************************************************
+010620 8000-TERMINATE.
+010630     CLOSE AromaSalesFile
+010640     CLOSE OilProductFile
+010650     CLOSE CommissionFile
+010660     CLOSE CustomerCsvFile
+010670     CLOSE SortSaleFile
+010680     CLOSE YtdMasterFile
+010690     IF Currency-File-Available
+010700         CLOSE CustomerCurrencyFile
+010710     END-IF
+010720     OPEN OUTPUT RestartFile
+010730     CLOSE RestartFile
+010740     .
+
+010750 END PROGRAM AROMASALESRPT01.
+
+
+
+
