@@ -0,0 +1,230 @@
+000100******************************************************************
+000200* Author:     D. Fennessy, Applications Programming
+000300* Date:
+000400* Purpose:    Run-control program for the nightly batch: CALLs the
+000500*             student report, the Aromamora sort/report, and the
+000600*             payroll/billing/VAT run in sequence, stopping once
+000700*             any step returns a bad status and flagging which
+000800*             step failed instead of pressing on with the rest of
+000900*             the run.
+001000* Tectonics: cobc
+001100******************************************************************
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID. RUNALL.
+001400 AUTHOR.     D. FENNESSY.
+001500 DATE-WRITTEN.
+
+001600******************************************************************
+001700* MODIFICATION HISTORY
+001800*   DATE        INIT  DESCRIPTION
+001900*   ----------  ----  ------------------------------------------
+002000*               DF    New program: CALLs SEQRPT, AROMASALESRPT01,
+002100*                     PAYROLL, BILLING and VATRPT in sequence,
+002200*                     checking RETURN-CODE after each one. Once a
+002300*                     step fails, the remaining steps are skipped
+002400*                     rather than run against whatever that step
+002500*                     left behind. Required changing STOP RUN to
+002600*                     GOBACK in each of those five programs so
+002700*                     they can be CALLed as steps here and still
+002800*                     run standalone the way they always have.
+002900******************************************************************
+
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT RunLogFile ASSIGN TO "RUNALL.LOG"
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD RunLogFile.
+003800 01 Run-Log-Record            PIC X(80).
+
+003900 WORKING-STORAGE SECTION.
+004000 01 Job-Failed-Switch         PIC X(01) VALUE 'N'.
+004100     88 Job-Failed             VALUE 'Y'.
+004200 01 Failed-Step-Name          PIC X(20) VALUE SPACES.
+
+004300* Step-Log-Table holds one entry per batch step, filled in as
+004400* each step runs (or is skipped), and printed as the run summary
+004500* once the whole job is over.
+004600 01 Step-Log-Table.
+004700    02 Step-Log-Entry OCCURS 5 TIMES
+004800              INDEXED BY Step-Log-Index.
+004900       03 Step-Log-Name        PIC X(20) VALUE SPACES.
+005000       03 Step-Log-Return-Code PIC 9(03) VALUE ZERO.
+005100       03 Step-Log-Result      PIC X(07) VALUE SPACES.
+005200 01 Step-Count                PIC 9(01) VALUE ZERO.
+
+005300 01 FILLER                    PIC X(80) VALUE SPACES.
+005400 01 Run-Heading.
+005500    02 FILLER                  PIC X(25) VALUE SPACES.
+005600    02 FILLER                  PIC X(25)
+005700       VALUE "NIGHTLY BATCH RUN SUMMARY".
+
+005800 01 HorizontalLine.
+005900    02 FILLER                  PIC X(03) VALUE SPACES.
+006000    02 FILLER                  PIC X(40) VALUE ALL '-'.
+
+006100 01 Run-Log-Columns.
+006200    02 FILLER                  PIC X(02) VALUE SPACES.
+006300    02 FILLER                  PIC X(20) VALUE "STEP".
+006400    02 FILLER                  PIC X(03) VALUE SPACES.
+006500    02 FILLER                  PIC X(11) VALUE "RETURN-CODE".
+006600    02 FILLER                  PIC X(03) VALUE SPACES.
+006700    02 FILLER                  PIC X(06) VALUE "RESULT".
+
+006800 01 Run-Log-Line.
+006900    02 FILLER                  PIC X(02) VALUE SPACES.
+007000    02 RunLogStepName          PIC X(20).
+007100    02 FILLER                  PIC X(03) VALUE SPACES.
+007200    02 RunLogReturnCode        PIC ZZ9.
+007300    02 FILLER                  PIC X(09) VALUE SPACES.
+007400    02 RunLogResult            PIC X(07).
+
+007500 01 Run-Failed-Line.
+007600    02 FILLER                  PIC X(16) VALUE "JOB FAILED AT: ".
+007700    02 RunFailedStepName       PIC X(20).
+
+007800 01 Run-Ok-Line.
+007900    02 FILLER                  PIC X(28)
+008000       VALUE "JOB COMPLETED, ALL STEPS OK.".
+
+008100 PROCEDURE DIVISION.
+
+008200 0000-MAINLINE.
+008300     OPEN OUTPUT RunLogFile
+008400     WRITE Run-Log-Record FROM Run-Heading
+008500     WRITE Run-Log-Record FROM HorizontalLine
+008600     MOVE SPACES TO Run-Log-Record
+008700     WRITE Run-Log-Record
+008800     WRITE Run-Log-Record FROM Run-Log-Columns
+008900     PERFORM 1000-RUN-STUDENT-REPORT
+009000     PERFORM 2000-RUN-AROMA-SALES-REPORT
+009100     PERFORM 3000-RUN-PAYROLL
+009200     PERFORM 4000-RUN-BILLING
+009300     PERFORM 5000-RUN-VAT-REPORT
+009400     PERFORM 9000-PRINT-JOB-SUMMARY
+009500     CLOSE RunLogFile
+009600     STOP RUN.
+
+009700******************************************************************
+009800* 1000-RUN-STUDENT-REPORT - step 1: the registrar's student
+009900* listing.
+010000******************************************************************
+010100 1000-RUN-STUDENT-REPORT.
+010200     MOVE 1 TO Step-Count
+010300     MOVE "SEQRPT" TO Step-Log-Name (Step-Count)
+010400     IF Job-Failed
+010500         MOVE "SKIPPED" TO Step-Log-Result (Step-Count)
+010600     ELSE
+010700         CALL "SEQRPT"
+010800         PERFORM 8000-CHECK-STEP-STATUS
+010900     END-IF
+011000     .
+
+011100******************************************************************
+011200* 2000-RUN-AROMA-SALES-REPORT - step 2: the Aromamora sort and
+011300* customer/oil/commission reports.
+011400******************************************************************
+011500 2000-RUN-AROMA-SALES-REPORT.
+011600     MOVE 2 TO Step-Count
+011700     MOVE "AROMASALESRPT01" TO Step-Log-Name (Step-Count)
+011800     IF Job-Failed
+011900         MOVE "SKIPPED" TO Step-Log-Result (Step-Count)
+012000     ELSE
+012100         CALL "AROMASALESRPT01"
+012200         PERFORM 8000-CHECK-STEP-STATUS
+012300     END-IF
+012400     .
+
+012500******************************************************************
+012600* 3000-RUN-PAYROLL - step 3: the payroll run.
+012700******************************************************************
+012800 3000-RUN-PAYROLL.
+012900     MOVE 3 TO Step-Count
+013000     MOVE "PAYROLL" TO Step-Log-Name (Step-Count)
+013100     IF Job-Failed
+013200         MOVE "SKIPPED" TO Step-Log-Result (Step-Count)
+013300     ELSE
+013400         CALL "PAYROLL"
+013500         PERFORM 8000-CHECK-STEP-STATUS
+013600     END-IF
+013700     .
+
+013800******************************************************************
+013900* 4000-RUN-BILLING - step 4: the membership billing run.
+014000******************************************************************
+014100 4000-RUN-BILLING.
+014200     MOVE 4 TO Step-Count
+014300     MOVE "BILLING" TO Step-Log-Name (Step-Count)
+014400     IF Job-Failed
+014500         MOVE "SKIPPED" TO Step-Log-Result (Step-Count)
+014600     ELSE
+014700         CALL "BILLING"
+014800         PERFORM 8000-CHECK-STEP-STATUS
+014900     END-IF
+015000     .
+
+015100******************************************************************
+015200* 5000-RUN-VAT-REPORT - step 5: the VAT return summary.
+015300******************************************************************
+015400 5000-RUN-VAT-REPORT.
+015500     MOVE 5 TO Step-Count
+015600     MOVE "VATRPT" TO Step-Log-Name (Step-Count)
+015700     IF Job-Failed
+015800         MOVE "SKIPPED" TO Step-Log-Result (Step-Count)
+015900     ELSE
+016000         CALL "VATRPT"
+016100         PERFORM 8000-CHECK-STEP-STATUS
+016200     END-IF
+016300     .
+
+016400******************************************************************
+016500* 8000-CHECK-STEP-STATUS - record the step just CALLed's
+016600* RETURN-CODE and flag the job failed the first time one comes
+016700* back non-zero, so every later step is skipped instead of run.
+016800******************************************************************
+016900 8000-CHECK-STEP-STATUS.
+017000     MOVE RETURN-CODE TO Step-Log-Return-Code (Step-Count)
+017100     IF RETURN-CODE = ZERO
+017200         MOVE "OK" TO Step-Log-Result (Step-Count)
+017300     ELSE
+017400         MOVE "FAILED" TO Step-Log-Result (Step-Count)
+017500         MOVE 'Y' TO Job-Failed-Switch
+017600         MOVE Step-Log-Name (Step-Count) TO Failed-Step-Name
+017700     END-IF
+017800     .
+
+017900******************************************************************
+018000* 9000-PRINT-JOB-SUMMARY - print one run-log line per step plus
+018100* the overall pass/fail line.
+018200******************************************************************
+018300 9000-PRINT-JOB-SUMMARY.
+018400     SET Step-Log-Index TO 1
+018500     PERFORM 9100-PRINT-ONE-STEP
+018600         VARYING Step-Log-Index FROM 1 BY 1
+018700         UNTIL Step-Log-Index > 5
+018800     MOVE SPACES TO Run-Log-Record
+018900     WRITE Run-Log-Record
+019000     WRITE Run-Log-Record FROM HorizontalLine
+019100     IF Job-Failed
+019200         MOVE Failed-Step-Name TO RunFailedStepName
+019300         WRITE Run-Log-Record FROM Run-Failed-Line
+019400     ELSE
+019500         WRITE Run-Log-Record FROM Run-Ok-Line
+019600     END-IF
+019700     .
+
+019800******************************************************************
+019900* 9100-PRINT-ONE-STEP - print one step's run-log line.
+020000******************************************************************
+020100 9100-PRINT-ONE-STEP.
+020200     MOVE Step-Log-Name (Step-Log-Index)   TO RunLogStepName
+020300     MOVE Step-Log-Return-Code (Step-Log-Index)
+020400         TO RunLogReturnCode
+020500     MOVE Step-Log-Result (Step-Log-Index)  TO RunLogResult
+020600     WRITE Run-Log-Record FROM Run-Log-Line
+020700     .
+
+020800 END PROGRAM RUNALL.
