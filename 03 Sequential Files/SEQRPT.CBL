@@ -1,23 +1,241 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT ReportFile ASSIGN TO "STUDENTS.RPT"
-                  ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* Author:     D. Fennessy, Applications Programming
+000030* Date:
+000040* Purpose:    Reads the registrar's STUDENTS.DAT extract and
+000050*             prints the headed STUDENTS.RPT student listing.
+000060* Tectonics: cobc
+000070******************************************************************
+000080 IDENTIFICATION DIVISION.
+000090 PROGRAM-ID. SEQRPT.
+000100 AUTHOR.     D. FENNESSY.
+000110 DATE-WRITTEN.
+
+000120******************************************************************
+000130* MODIFICATION HISTORY
+000140*   DATE        INIT  DESCRIPTION
+000150*   ----------  ----  ------------------------------------------
+000160*               DF    Defined the student record layout and the
+000170*                     read loop, and printed a headed STUDENTS.RPT
+000180*                     listing.
+000190*               DF    Added page headings with a page number and
+000200*                     a 50-line-per-page break on STUDENTS.RPT.
+000210*               DF    Added a summary statistics page at the end
+000220*                     of STUDENTS.RPT: total students, pass/fail
+000230*                     counts and the class average, rolled up the
+000240*                     same way Males/Females are rolled into
+000250*                     TotalStudents in the TC-Commands1 examples.
+000260*               DF    Checks StudentFile's open status and sets a
+000270*                     non-zero RETURN-CODE instead of printing an
+000280*                     empty report if it is missing; changed
+000290*                     STOP RUN to GOBACK so the batch driver job
+000300*                     can CALL this program as a step.
+000310******************************************************************
+
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS Student-File-Status.
+
+000380     SELECT ReportFile ASSIGN TO "STUDENTS.RPT"
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD StudentFile.
+000430 01 Student-Record.
+000440    02 StudentID            PIC 9(5).
+000450    02 StudentName          PIC X(20).
+000460    02 StudentCourse        PIC X(10).
+000470    02 StudentGrade         PIC 9(3).
+
+000480 FD ReportFile.
+000490 01 Report-Record           PIC X(80).
+
+000500 WORKING-STORAGE SECTION.
+000510 01 Student-Eof-Switch      PIC X(01) VALUE 'N'.
+000520     88 Student-Eof          VALUE 'Y'.
+000530 01 Student-File-Status     PIC X(02) VALUE SPACES.
+
+000540 01 Lines-On-Page           PIC 9(02) VALUE ZERO.
+000550 01 Page-Number             PIC 9(03) VALUE ZERO.
+000560 77 Max-Lines-Per-Page      PIC 9(02) VALUE 50.
+000570 77 Pass-Mark                PIC 9(03) VALUE 40.
+
+000580 01 Total-Students          PIC 9(05) VALUE ZERO.
+000590 01 Pass-Count              PIC 9(05) VALUE ZERO.
+000600 01 Fail-Count              PIC 9(05) VALUE ZERO.
+000610 01 Total-Grade-Points      PIC 9(08) VALUE ZERO.
+000620 01 Class-Average           PIC 9(03)V99 VALUE ZERO.
+
+000630 01 FILLER                  PIC X(80) VALUE SPACES.
+000640 01 Report-Heading.
+000650    02 FILLER                PIC X(25) VALUE SPACES.
+000660    02 FILLER                PIC X(22)
+000670       VALUE "STUDENT RECORD LISTING".
+000680    02 FILLER                PIC X(09) VALUE "   PAGE ".
+000690    02 HeadingPageNumber     PIC ZZ9.
+
+000700 01 HorizontalLine.
+000710    02 FILLER                PIC X(03) VALUE SPACES.
+000720    02 FILLER                PIC X(40) VALUE ALL '-'.
+
+000730 01 Column-Headings.
+000740    02 FILLER                PIC X(02) VALUE SPACES.
+000750    02 FILLER                PIC X(10) VALUE "STUDENT-ID".
+000760    02 FILLER                PIC X(03) VALUE SPACES.
+000770    02 FILLER                PIC X(20) VALUE "STUDENT NAME".
+000780    02 FILLER                PIC X(02) VALUE SPACES.
+000790    02 FILLER                PIC X(10) VALUE "COURSE".
+000800    02 FILLER                PIC X(02) VALUE SPACES.
+000810    02 FILLER                PIC X(05) VALUE "GRADE".
+
+000820 01 Student-Detail-Line.
+000830    02 FILLER                PIC X(02) VALUE SPACES.
+000840    02 DetailStudentID       PIC BBBB9(5).
+000850    02 FILLER                PIC X(03) VALUE SPACES.
+000860    02 DetailStudentName     PIC X(20).
+000870    02 FILLER                PIC X(02) VALUE SPACES.
+000880    02 DetailStudentCourse   PIC X(10).
+000890    02 FILLER                PIC X(03) VALUE SPACES.
+000900    02 DetailStudentGrade    PIC BBZZ9.
+
+000910 01 Summary-Heading.
+000920    02 FILLER                PIC X(25) VALUE SPACES.
+000930    02 FILLER                PIC X(20)
+000940       VALUE "SUMMARY STATISTICS".
+
+000950 01 Summary-Total-Line.
+000960    02 FILLER                PIC X(20)
+000970       VALUE "TOTAL STUDENTS:".
+000980    02 SummaryTotalStudents  PIC BBZZZZ9.
+
+000990 01 Summary-Pass-Fail-Line.
+001000    02 FILLER                PIC X(07) VALUE "PASSED:".
+001010    02 SummaryPassCount      PIC BBZZZZ9.
+001020    02 FILLER                PIC X(10) VALUE "   FAILED:".
+001030    02 SummaryFailCount      PIC BBZZZZ9.
+
+001040 01 Summary-Average-Line.
+001050    02 FILLER                PIC X(20)
+001060       VALUE "CLASS AVERAGE:".
+001070    02 SummaryClassAverage   PIC BBZZ9.99.
+
+001080 PROCEDURE DIVISION.
+
+001090 0000-MAINLINE.
+001100     PERFORM 1000-INITIALIZE
+001110     IF Student-File-Status NOT = "00"
+001120         MOVE 16 TO RETURN-CODE
+001130     ELSE
+001140         PERFORM 2000-PRINT-STUDENT-LINE
+001150             UNTIL Student-Eof
+001160         PERFORM 9000-PRINT-SUMMARY-PAGE
+001170     END-IF
+001180     PERFORM 8000-TERMINATE
+001190     GOBACK.
+
+001200******************************************************************
+001210* 1000-INITIALIZE - open the files, print the report heading and
+001220* prime the first READ. If StudentFile will not open, ReportFile
+001230* is still opened and closed clean so 8000-TERMINATE has nothing
+001240* left dangling.
+001250******************************************************************
+001260 1000-INITIALIZE.
+001270     OPEN INPUT StudentFile
+001280     OPEN OUTPUT ReportFile
+001290     IF Student-File-Status = "00"
+001300         PERFORM 1500-PRINT-PAGE-HEADING
+001310         READ StudentFile
+001320             AT END MOVE 'Y' TO Student-Eof-Switch
+001330         END-READ
+001340     END-IF
+001350     .
+
+001360******************************************************************
+001370* 1500-PRINT-PAGE-HEADING - start a new page of STUDENTS.RPT with
+001380* a numbered heading and the column headings, and reset the
+001390* detail-line counter for the new page.
+001400******************************************************************
+001410 1500-PRINT-PAGE-HEADING.
+001420     ADD 1 TO Page-Number
+001430     MOVE Page-Number TO HeadingPageNumber
+001440     WRITE Report-Record FROM Report-Heading
+001450     WRITE Report-Record FROM HorizontalLine
+001460     MOVE SPACES TO Report-Record
+001470     WRITE Report-Record
+001480     WRITE Report-Record FROM Column-Headings
+001490     MOVE ZERO TO Lines-On-Page
+001500     .
+
+001510******************************************************************
+001520* 2000-PRINT-STUDENT-LINE - print one student's detail line and
+001530* read the next record.
+001540******************************************************************
+001550 2000-PRINT-STUDENT-LINE.
+001560     IF Lines-On-Page >= Max-Lines-Per-Page
+001570         WRITE Report-Record FROM HorizontalLine
+001580         PERFORM 1500-PRINT-PAGE-HEADING
+001590     END-IF
+001600     MOVE StudentID          TO DetailStudentID
+001610     MOVE StudentName        TO DetailStudentName
+001620     MOVE StudentCourse      TO DetailStudentCourse
+001630     MOVE StudentGrade       TO DetailStudentGrade
+001640     WRITE Report-Record FROM Student-Detail-Line
+001650     ADD 1 TO Lines-On-Page
+001660     PERFORM 2100-ACCUMULATE-STATISTICS
+001670     READ StudentFile
+001680         AT END MOVE 'Y' TO Student-Eof-Switch
+001690     END-READ
+001700     .
+
+001710******************************************************************
+001720* 2100-ACCUMULATE-STATISTICS - roll the student just printed into
+001730* the summary statistics page counters the same way Males/Females
+001740* are rolled into TotalStudents in the TC-Commands1 examples.
+001750******************************************************************
+001760 2100-ACCUMULATE-STATISTICS.
+001770     ADD 1 TO Total-Students
+001780     ADD StudentGrade TO Total-Grade-Points
+001790     IF StudentGrade >= Pass-Mark
+001800         ADD 1 TO Pass-Count
+001810     ELSE
+001820         ADD 1 TO Fail-Count
+001830     END-IF
+001840     .
+
+001850******************************************************************
+001860* 9000-PRINT-SUMMARY-PAGE - print the final summary statistics
+001870* page: total students, pass/fail counts, and the class average.
+001880******************************************************************
+001890 9000-PRINT-SUMMARY-PAGE.
+001900     WRITE Report-Record FROM HorizontalLine
+001910     MOVE SPACES TO Report-Record
+001920     WRITE Report-Record
+001930     WRITE Report-Record FROM Summary-Heading
+001940     WRITE Report-Record FROM HorizontalLine
+001950     MOVE SPACES TO Report-Record
+001960     WRITE Report-Record
+001970     MOVE Total-Students TO SummaryTotalStudents
+001980     WRITE Report-Record FROM Summary-Total-Line
+001990     MOVE Pass-Count TO SummaryPassCount
+002000     MOVE Fail-Count TO SummaryFailCount
+002010     WRITE Report-Record FROM Summary-Pass-Fail-Line
+002020     IF Total-Students > ZERO
+002030         COMPUTE Class-Average ROUNDED =
+002040             Total-Grade-Points / Total-Students
+002050     END-IF
+002060     MOVE Class-Average TO SummaryClassAverage
+002070     WRITE Report-Record FROM Summary-Average-Line
+002080     .
+
+002090******************************************************************
+002100* 8000-TERMINATE - close the files down.
+002110******************************************************************
+002120 8000-TERMINATE.
+002130     CLOSE StudentFile
+002140     CLOSE ReportFile
+002150     .
+
+002160 END PROGRAM SEQRPT.
